@@ -0,0 +1,168 @@
+//PAYRUN   JOB (ACCTG),'PAYMENT BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*****************************************************************
+//* PAYRUN - OVERNIGHT PAYMENT PROCESSING JOB STREAM
+//*
+//* STEP010 RUNS PARTITION-SPLIT, FANNING THE DAY'S PAYTRANS OUT TO
+//* PAYTRANS.P001/P002/P003 BY CUSTOMER-ID RANGE. STEP021/022/023
+//* THEN RUN MAIN-PROGRAM AGAINST EACH PARTITION IN TURN - NOTE THAT
+//* STEPS WITHIN ONE JOB ARE ALWAYS EXECUTED SEQUENTIALLY BY JES,
+//* SO THIS DOES NOT REDUCE ELAPSED RUN TIME BY ITSELF. THE BENEFIT
+//* OF SPLITTING IS THAT EACH PARTITION IS A SMALLER, INDEPENDENT
+//* RESTART UNIT (A FAILURE IN P002 DOES NOT FORCE A RERUN OF P001
+//* OR P003), AND THE SAME THREE PAYTRAN.Pnnn DATASETS ARE WHAT A
+//* SITE WOULD SUBMIT AS SEPARATE JOBS (VIA A DRIVING JOB OR
+//* SCHEDULER) IF IT WANTED THE STEPS TO RUN CONCURRENTLY - THAT
+//* SUBMISSION MECHANISM IS OUTSIDE THIS JOB STREAM. EACH PARTITION
+//* STEP PASSES ITS PARTITION ID AS THE LAST 4 CHARACTERS OF PARM
+//* (THE FIRST 7 ARE THE RESTART COUNT, UNUSED HERE) SO
+//* CHECKPOINT/SUMMARY-EXTRACT RECORDS DON'T COLLIDE ACROSS
+//* PARTITIONS - MAIN-PROGRAM CALLS VALIDATION AND PAYMENT
+//* INTERNALLY FOR EACH RECORD RATHER THAN AS SEPARATE
+//* VALIDATE-ALL/POST-ALL PASSES, SO EACH PARTITION STEP COVERS
+//* VALIDATE+POST+PARTITION SUMMARY IN ONE STEP.
+//* TRANLOG/DUPCHECK/VELOCITY/TRANCTR ARE SHARED CONTROL FILES
+//* UPDATED BY EVERY PARTITION (THE TRANSACTION LOG, DUPLICATE
+//* CHECK, VELOCITY SCREENING AND TRANSACTION-ID COUNTER ALL KEY
+//* ACROSS THE WHOLE CUSTOMER BASE, NOT BY PARTITION), SO THEY ARE
+//* ALLOCATED DISP=OLD RATHER THAN SHR IN STEP021/022/023 - THIS
+//* GIVES EACH STEP EXCLUSIVE SYSDSN ENQUEUE ON THOSE DATASETS SO
+//* THAT IF THE PARTITION STEPS ARE EVER SPLIT OUT INTO SEPARATE
+//* CONCURRENT JOBS, THE READ-INCREMENT-REWRITE/READ-CHECK-WRITE
+//* UPDATES TO THOSE FILES ARE ALREADY SAFE TO SERIALIZE VIA JES
+//* ENQUEUE; RUNNING THEM AS STEPS OF ONE JOB, AS HERE, COSTS THE
+//* SAME ENQUEUE/DEQUEUE OVERHEAD FOR NO CONCURRENCY BENEFIT SINCE
+//* THE STEPS NEVER OVERLAP. PAYTRANS/CHKPOINT/REJECT/GLEXTRCT/
+//* NOTIFY/SUMMEXT ARE PARTITION-PRIVATE DATASETS AND CAN STAY
+//* SHR/NEW PER STEP.
+//* STEP030 MERGES THE PARTITIONS' SUMMARY-EXTRACT-FILE OUTPUT BACK
+//* INTO ONE CONTROL-TOTALS REPORT, ONLY IF ALL THREE PARTITIONS
+//* COMPLETED CLEANLY.
+//* STEP040 RUNS SETTLEMENT ONCE AGAINST THE FULL TRANSACTION LOG,
+//* AFTER EVERY PARTITION AND THE MERGE HAVE COMPLETED - SETTLEMENT
+//* CANNOT RUN INSIDE STEP021/022/023 SINCE EACH OF THOSE STEPS ONLY
+//* SEES ITS OWN PARTITION AND ALL THREE WOULD OTHERWISE TOTAL THE
+//* SAME SHARED TRANLOG THREE TIMES OVER.
+//* STEP050 LISTS THE COMBINED REJECT FILES FOR THE EXCEPTIONS TEAM.
+//*****************************************************************
+//STEP010  EXEC PGM=PARTITION-SPLIT
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//PAYTRANS DD   DSN=PAY.PROD.PAYTRANS,DISP=SHR
+//PAYTRAN1 DD   DSN=PAY.PROD.PAYTRANS.P001,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=31)
+//PAYTRAN2 DD   DSN=PAY.PROD.PAYTRANS.P002,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=31)
+//PAYTRAN3 DD   DSN=PAY.PROD.PAYTRANS.P003,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=31)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP021  EXEC PGM=MAIN-PROGRAM,PARM='0000000P001',
+//             COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//PAYTRANS DD   DSN=PAY.PROD.PAYTRANS.P001,DISP=SHR
+//CHKPOINT DD   DSN=PAY.PROD.CHKPOINT.P001,DISP=SHR
+//CUSTMAST DD   DSN=PAY.PROD.CUSTMAST,DISP=SHR
+//TRANLOG  DD   DSN=PAY.PROD.TRANLOG,DISP=OLD
+//FEESCHED DD   DSN=PAY.PROD.FEESCHED,DISP=SHR
+//DUPCHECK DD   DSN=PAY.PROD.DUPCHECK,DISP=OLD
+//VELOCITY DD   DSN=PAY.PROD.VELOCITY,DISP=OLD
+//VALPARM  DD   DSN=PAY.PROD.VALPARM,DISP=SHR
+//DUPPARM  DD   DSN=PAY.PROD.DUPPARM,DISP=SHR
+//VELPARM  DD   DSN=PAY.PROD.VELPARM,DISP=SHR
+//TRANCTR  DD   DSN=PAY.PROD.TRANCTR,DISP=OLD
+//REJECT   DD   DSN=PAY.PROD.REJECT.P001,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=128)
+//GLEXTRCT DD   DSN=PAY.PROD.GLEXTRCT.P001,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//NOTIFY   DD   DSN=PAY.PROD.NOTIFY.P001,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SUMMEXT  DD   DSN=PAY.PROD.SUMMEXT.P001,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=62)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP022  EXEC PGM=MAIN-PROGRAM,PARM='0000000P002',
+//             COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//PAYTRANS DD   DSN=PAY.PROD.PAYTRANS.P002,DISP=SHR
+//CHKPOINT DD   DSN=PAY.PROD.CHKPOINT.P002,DISP=SHR
+//CUSTMAST DD   DSN=PAY.PROD.CUSTMAST,DISP=SHR
+//TRANLOG  DD   DSN=PAY.PROD.TRANLOG,DISP=OLD
+//FEESCHED DD   DSN=PAY.PROD.FEESCHED,DISP=SHR
+//DUPCHECK DD   DSN=PAY.PROD.DUPCHECK,DISP=OLD
+//VELOCITY DD   DSN=PAY.PROD.VELOCITY,DISP=OLD
+//VALPARM  DD   DSN=PAY.PROD.VALPARM,DISP=SHR
+//DUPPARM  DD   DSN=PAY.PROD.DUPPARM,DISP=SHR
+//VELPARM  DD   DSN=PAY.PROD.VELPARM,DISP=SHR
+//TRANCTR  DD   DSN=PAY.PROD.TRANCTR,DISP=OLD
+//REJECT   DD   DSN=PAY.PROD.REJECT.P002,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=128)
+//GLEXTRCT DD   DSN=PAY.PROD.GLEXTRCT.P002,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//NOTIFY   DD   DSN=PAY.PROD.NOTIFY.P002,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SUMMEXT  DD   DSN=PAY.PROD.SUMMEXT.P002,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=62)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP023  EXEC PGM=MAIN-PROGRAM,PARM='0000000P003',
+//             COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//PAYTRANS DD   DSN=PAY.PROD.PAYTRANS.P003,DISP=SHR
+//CHKPOINT DD   DSN=PAY.PROD.CHKPOINT.P003,DISP=SHR
+//CUSTMAST DD   DSN=PAY.PROD.CUSTMAST,DISP=SHR
+//TRANLOG  DD   DSN=PAY.PROD.TRANLOG,DISP=OLD
+//FEESCHED DD   DSN=PAY.PROD.FEESCHED,DISP=SHR
+//DUPCHECK DD   DSN=PAY.PROD.DUPCHECK,DISP=OLD
+//VELOCITY DD   DSN=PAY.PROD.VELOCITY,DISP=OLD
+//VALPARM  DD   DSN=PAY.PROD.VALPARM,DISP=SHR
+//DUPPARM  DD   DSN=PAY.PROD.DUPPARM,DISP=SHR
+//VELPARM  DD   DSN=PAY.PROD.VELPARM,DISP=SHR
+//TRANCTR  DD   DSN=PAY.PROD.TRANCTR,DISP=OLD
+//REJECT   DD   DSN=PAY.PROD.REJECT.P003,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=128)
+//GLEXTRCT DD   DSN=PAY.PROD.GLEXTRCT.P003,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//NOTIFY   DD   DSN=PAY.PROD.NOTIFY.P003,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SUMMEXT  DD   DSN=PAY.PROD.SUMMEXT.P003,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=62)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=SUMMARY-MERGE,
+//             COND=((0,NE,STEP021),(0,NE,STEP022),(0,NE,STEP023))
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//SUMMEXT  DD   DSN=PAY.PROD.SUMMEXT.P001,DISP=SHR
+//         DD   DSN=PAY.PROD.SUMMEXT.P002,DISP=SHR
+//         DD   DSN=PAY.PROD.SUMMEXT.P003,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=SETTLEMENT-RUN,COND=(0,NE,STEP030)
+//STEPLIB  DD   DSN=PAY.PROD.LOADLIB,DISP=SHR
+//TRANLOG  DD   DSN=PAY.PROD.TRANLOG,DISP=SHR
+//SETTLE   DD   DSN=PAY.PROD.SETTLE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=IEBGENER,COND=(0,NE,STEP040)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PAY.PROD.REJECT.P001,DISP=SHR
+//         DD   DSN=PAY.PROD.REJECT.P002,DISP=SHR
+//         DD   DSN=PAY.PROD.REJECT.P003,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
