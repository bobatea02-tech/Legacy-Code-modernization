@@ -0,0 +1,277 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATION.
+       AUTHOR. LEGACY-SYSTEM.
+      *****************************************************************
+      * Validation program - Validates customer and payment data
+      * Called by main program
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * Added customer master lookup - rejects transactions for
+      * customer ids not on file or whose account is not active.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
+           SELECT PARAMETER-FILE ASSIGN TO "VALPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTOMER-MASTER-REC.
+
+       FD  PARAMETER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PARM-REC.
+
+       WORKING-STORAGE SECTION.
+       COPY COMMON-DATA.
+
+       01  WS-MIN-CUSTOMER-ID      PIC 9(8) VALUE ZERO.
+       01  WS-MAX-CUSTOMER-ID      PIC 9(8) VALUE ZERO.
+       01  WS-DEFAULT-MIN-CUST-ID  PIC 9(8) VALUE 10000000.
+       01  WS-DEFAULT-MAX-CUST-ID  PIC 9(8) VALUE 99999999.
+       01  WS-CUSTOMER-MASTER-STATUS PIC XX VALUE "00".
+           88 CUSTOMER-MASTER-OK      VALUE "00".
+       01  WS-PARM-FILE-STATUS     PIC XX VALUE "00".
+           88 PARM-FILE-OK            VALUE "00".
+           88 PARM-FILE-EOF           VALUE "10".
+       01  WS-FILES-OPEN-SW        PIC X VALUE 'N'.
+           88 CUSTOMER-MASTER-OPEN VALUE 'Y'.
+       01  WS-PARMS-LOADED         PIC X VALUE 'N'.
+           88 PARMS-LOADED         VALUE 'Y'.
+       01  WS-CUST-RANGE-LOADED    PIC X VALUE 'N'.
+           88 CUST-RANGE-LOADED    VALUE 'Y'.
+
+      *    Per-currency payment limits, loaded from PARAMETER-FILE at
+      *    startup; USD/EUR/GBP with the limits below are seeded as a
+      *    fallback if the parameter file cannot be opened.
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURRENCY-ENTRY OCCURS 10 TIMES.
+               10  WS-CURR-CODE        PIC X(3).
+               10  WS-CURR-MIN         PIC 9(7)V99.
+               10  WS-CURR-MAX         PIC 9(7)V99.
+       01  WS-CURRENCY-TABLE-COUNT PIC 9(2) VALUE ZERO.
+       01  WS-CURRENCY-IDX         PIC 9(2) VALUE ZERO.
+       01  WS-CURR-MIN-PAYMENT     PIC 9(7)V99 VALUE ZERO.
+       01  WS-CURR-MAX-PAYMENT     PIC 9(7)V99 VALUE ZERO.
+       01  WS-CURRENCY-FOUND-SW    PIC X VALUE 'N'.
+           88 CURRENCY-FOUND       VALUE 'Y'.
+       01  WS-VIP-MAX-PAYMENT      PIC 9(7)V99 VALUE 999999.99.
+
+       LINKAGE SECTION.
+       01  LS-CUSTOMER-ID          PIC 9(8).
+       01  LS-PAYMENT-AMOUNT       PIC 9(7)V99.
+       01  LS-VALIDATION-STATUS    PIC X.
+           88 VALID-PAYMENT        VALUE 'Y'.
+           88 INVALID-PAYMENT      VALUE 'N'.
+       COPY DATE-TIME-STAMP-REC.
+       COPY ERROR-INFO-REC.
+       01  LS-CURRENCY-CODE        PIC X(3).
+
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID
+                                LS-PAYMENT-AMOUNT
+                                LS-VALIDATION-STATUS
+                                LS-CURRENT-DATE
+                                LS-CURRENT-TIME
+                                LS-ERROR-CODE
+                                LS-ERROR-MESSAGE
+                                LS-CURRENCY-CODE.
+       VALIDATION-LOGIC.
+           DISPLAY "VALIDATION: " LS-CD-YEAR "-" LS-CD-MONTH "-"
+                   LS-CD-DAY " " LS-CT-HOUR ":" LS-CT-MINUTE ":"
+                   LS-CT-SECOND " CHECKING CUSTOMER ID".
+
+           MOVE SPACES TO LS-ERROR-CODE.
+           MOVE SPACES TO LS-ERROR-MESSAGE.
+
+           IF NOT CUSTOMER-MASTER-OPEN
+               PERFORM OPEN-CUSTOMER-MASTER
+           END-IF.
+
+           IF NOT PARMS-LOADED
+               PERFORM LOAD-PARAMETERS
+           END-IF.
+
+           PERFORM LOOKUP-CURRENCY-LIMITS.
+
+      *    Legacy anti-pattern: nested IFs (should use EVALUATE)
+           IF NOT CURRENCY-FOUND
+               MOVE 'N' TO LS-VALIDATION-STATUS
+               MOVE "V007" TO LS-ERROR-CODE
+               MOVE "INVALID CURRENCY CODE" TO LS-ERROR-MESSAGE
+               DISPLAY "VALIDATION: INVALID CURRENCY CODE"
+           ELSE
+               IF LS-CUSTOMER-ID < WS-MIN-CUSTOMER-ID
+                   MOVE 'N' TO LS-VALIDATION-STATUS
+                   MOVE "V001" TO LS-ERROR-CODE
+                   MOVE "CUSTOMER ID TOO LOW" TO LS-ERROR-MESSAGE
+                   DISPLAY "VALIDATION: CUSTOMER ID TOO LOW"
+               ELSE
+                   IF LS-CUSTOMER-ID > WS-MAX-CUSTOMER-ID
+                       MOVE 'N' TO LS-VALIDATION-STATUS
+                       MOVE "V002" TO LS-ERROR-CODE
+                       MOVE "CUSTOMER ID TOO HIGH" TO LS-ERROR-MESSAGE
+                       DISPLAY "VALIDATION: CUSTOMER ID TOO HIGH"
+                   ELSE
+                       PERFORM LOOKUP-CUSTOMER-MASTER
+                       IF VALID-PAYMENT
+                           PERFORM APPLY-VIP-LIMIT
+                           IF LS-PAYMENT-AMOUNT < WS-CURR-MIN-PAYMENT
+                               MOVE 'N' TO LS-VALIDATION-STATUS
+                               MOVE "V003" TO LS-ERROR-CODE
+                               MOVE "PAYMENT AMOUNT TOO LOW" TO
+                                   LS-ERROR-MESSAGE
+                               DISPLAY "VALIDATION: AMOUNT TOO LOW"
+                           ELSE
+                               IF LS-PAYMENT-AMOUNT >
+                                  WS-CURR-MAX-PAYMENT
+                                   MOVE 'N' TO LS-VALIDATION-STATUS
+                                   MOVE "V004" TO LS-ERROR-CODE
+                                   MOVE "PAYMENT AMOUNT TOO HIGH" TO
+                                       LS-ERROR-MESSAGE
+                                   DISPLAY "VALIDATION: AMOUNT TOO HIGH"
+                               ELSE
+                                   MOVE 'Y' TO LS-VALIDATION-STATUS
+                                   DISPLAY "VALIDATION: PASSED"
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+       LOOKUP-CURRENCY-LIMITS.
+           MOVE 'N' TO WS-CURRENCY-FOUND-SW.
+           MOVE ZERO TO WS-CURR-MIN-PAYMENT.
+           MOVE ZERO TO WS-CURR-MAX-PAYMENT.
+           PERFORM CHECK-CURRENCY-ENTRY VARYING WS-CURRENCY-IDX
+               FROM 1 BY 1
+               UNTIL WS-CURRENCY-IDX > WS-CURRENCY-TABLE-COUNT.
+
+       CHECK-CURRENCY-ENTRY.
+           IF LS-CURRENCY-CODE = WS-CURR-CODE (WS-CURRENCY-IDX)
+               SET CURRENCY-FOUND TO TRUE
+               MOVE WS-CURR-MIN (WS-CURRENCY-IDX) TO WS-CURR-MIN-PAYMENT
+               MOVE WS-CURR-MAX (WS-CURRENCY-IDX) TO WS-CURR-MAX-PAYMENT
+           END-IF.
+
+       APPLY-VIP-LIMIT.
+           IF CM-TIER-VIP AND WS-VIP-MAX-PAYMENT > WS-CURR-MAX-PAYMENT
+               MOVE WS-VIP-MAX-PAYMENT TO WS-CURR-MAX-PAYMENT
+           END-IF.
+
+       LOAD-PARAMETERS.
+           MOVE ZERO TO WS-CURRENCY-TABLE-COUNT.
+           MOVE 'N' TO WS-CUST-RANGE-LOADED.
+           OPEN INPUT PARAMETER-FILE.
+           IF PARM-FILE-OK
+               PERFORM READ-PARAMETER-RECORD
+               PERFORM APPLY-PARAMETER-RECORD
+                   UNTIL PARM-FILE-EOF
+               CLOSE PARAMETER-FILE
+           ELSE
+               DISPLAY "VALIDATION: PARAMETER FILE NOT AVAILABLE - "
+                       "USING DEFAULTS"
+           END-IF.
+           IF NOT CUST-RANGE-LOADED
+               MOVE WS-DEFAULT-MIN-CUST-ID TO WS-MIN-CUSTOMER-ID
+               MOVE WS-DEFAULT-MAX-CUST-ID TO WS-MAX-CUSTOMER-ID
+           END-IF.
+           IF WS-CURRENCY-TABLE-COUNT = ZERO
+               PERFORM LOAD-DEFAULT-CURRENCY-TABLE
+           END-IF.
+           SET PARMS-LOADED TO TRUE.
+
+       READ-PARAMETER-RECORD.
+           READ PARAMETER-FILE
+               AT END
+                   SET PARM-FILE-EOF TO TRUE
+           END-READ.
+
+       APPLY-PARAMETER-RECORD.
+           IF PM-TYPE-CUST-RANGE
+               MOVE PM-MIN-CUSTOMER-ID TO WS-MIN-CUSTOMER-ID
+               MOVE PM-MAX-CUSTOMER-ID TO WS-MAX-CUSTOMER-ID
+               SET CUST-RANGE-LOADED TO TRUE
+           ELSE
+               IF PM-TYPE-CURRENCY
+                   IF WS-CURRENCY-TABLE-COUNT < 10
+                       ADD 1 TO WS-CURRENCY-TABLE-COUNT
+                       MOVE PM-CURR-CODE TO
+                           WS-CURR-CODE (WS-CURRENCY-TABLE-COUNT)
+                       MOVE PM-CURR-MIN TO
+                           WS-CURR-MIN (WS-CURRENCY-TABLE-COUNT)
+                       MOVE PM-CURR-MAX TO
+                           WS-CURR-MAX (WS-CURRENCY-TABLE-COUNT)
+                   ELSE
+                       DISPLAY "VALIDATION: CURRENCY TABLE FULL - "
+                               "DISCARDING " PM-CURR-CODE
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM READ-PARAMETER-RECORD.
+
+       LOAD-DEFAULT-CURRENCY-TABLE.
+           MOVE 3 TO WS-CURRENCY-TABLE-COUNT.
+           MOVE "USD" TO WS-CURR-CODE (1).
+           MOVE 0000010.00 TO WS-CURR-MIN (1).
+           MOVE 0099999.99 TO WS-CURR-MAX (1).
+           MOVE "EUR" TO WS-CURR-CODE (2).
+           MOVE 0000010.00 TO WS-CURR-MIN (2).
+           MOVE 0099999.99 TO WS-CURR-MAX (2).
+           MOVE "GBP" TO WS-CURR-CODE (3).
+           MOVE 0000010.00 TO WS-CURR-MIN (3).
+           MOVE 0099999.99 TO WS-CURR-MAX (3).
+
+       OPEN-CUSTOMER-MASTER.
+           OPEN INPUT CUSTOMER-MASTER-FILE.
+           IF NOT CUSTOMER-MASTER-OK
+               DISPLAY "VALIDATION: UNABLE TO OPEN CUSTMAST "
+                       WS-CUSTOMER-MASTER-STATUS
+           END-IF.
+           SET CUSTOMER-MASTER-OPEN TO TRUE.
+
+       LOOKUP-CUSTOMER-MASTER.
+      *    CUSTMAST is a read-only reference file with no bootstrap-
+      *    create fallback - if it did not open cleanly every
+      *    customer is rejected rather than READing an unopened file,
+      *    which is an uncontrolled runtime failure in COBOL.
+           IF NOT CUSTOMER-MASTER-OK
+               MOVE 'N' TO LS-VALIDATION-STATUS
+               MOVE "V008" TO LS-ERROR-CODE
+               MOVE "CUSTOMER MASTER FILE UNAVAILABLE" TO
+                   LS-ERROR-MESSAGE
+               DISPLAY "VALIDATION: CUSTOMER MASTER FILE UNAVAILABLE"
+           ELSE
+               MOVE LS-CUSTOMER-ID TO CM-CUSTOMER-ID
+               MOVE 'Y' TO LS-VALIDATION-STATUS
+               READ CUSTOMER-MASTER-FILE
+                   INVALID KEY
+                       MOVE 'N' TO LS-VALIDATION-STATUS
+                       MOVE "V005" TO LS-ERROR-CODE
+                       MOVE "CUSTOMER NOT FOUND" TO LS-ERROR-MESSAGE
+                       DISPLAY "VALIDATION: CUSTOMER NOT FOUND"
+               END-READ
+               IF VALID-PAYMENT AND NOT CM-STATUS-ACTIVE
+                   MOVE 'N' TO LS-VALIDATION-STATUS
+                   MOVE "V006" TO LS-ERROR-CODE
+                   MOVE "CUSTOMER ACCOUNT CLOSED" TO LS-ERROR-MESSAGE
+                   DISPLAY "VALIDATION: CUSTOMER ACCOUNT CLOSED"
+               END-IF
+           END-IF.
