@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTITION-SPLIT.
+       AUTHOR. LEGACY-SYSTEM.
+      *****************************************************************
+      * Partition split - Reads the full daily PAYMENT-TRANS-FILE and
+      * fans each record out to one of three output files by
+      * customer-id range, so STEP021/022/023 of the batch job stream
+      * can each run MAIN-PROGRAM against its own partition in
+      * parallel instead of one long single-threaded pass.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-TRANS-FILE ASSIGN TO "PAYTRANS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT PARTITION-FILE-1 ASSIGN TO "PAYTRAN1"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARTITION1-STATUS.
+           SELECT PARTITION-FILE-2 ASSIGN TO "PAYTRAN2"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARTITION2-STATUS.
+           SELECT PARTITION-FILE-3 ASSIGN TO "PAYTRAN3"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARTITION3-STATUS.
+           SELECT PARAMETER-FILE ASSIGN TO "VALPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PAYMENT-TRANS-REC.
+
+       FD  PARAMETER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PARM-REC.
+
+       FD  PARTITION-FILE-1
+           LABEL RECORDS ARE STANDARD.
+       01  PARTITION-RECORD-1          PIC X(31).
+
+       FD  PARTITION-FILE-2
+           LABEL RECORDS ARE STANDARD.
+       01  PARTITION-RECORD-2          PIC X(31).
+
+       FD  PARTITION-FILE-3
+           LABEL RECORDS ARE STANDARD.
+       01  PARTITION-RECORD-3          PIC X(31).
+
+       WORKING-STORAGE SECTION.
+       COPY COMMON-DATA.
+
+       01  WS-INPUT-STATUS         PIC XX VALUE "00".
+           88 INPUT-OK             VALUE "00".
+           88 INPUT-EOF            VALUE "10".
+       01  WS-PARTITION1-STATUS    PIC XX VALUE "00".
+           88 PARTITION1-OK        VALUE "00".
+       01  WS-PARTITION2-STATUS    PIC XX VALUE "00".
+           88 PARTITION2-OK        VALUE "00".
+       01  WS-PARTITION3-STATUS    PIC XX VALUE "00".
+           88 PARTITION3-OK        VALUE "00".
+      *    Partition boundaries are derived from the same customer-id
+      *    range VALIDATION loads from VALPARM, so a range change
+      *    there stays in step with how PAYTRANS is fanned out here.
+       01  WS-PARM-FILE-STATUS     PIC XX VALUE "00".
+           88 PARM-FILE-OK            VALUE "00".
+           88 PARM-FILE-EOF           VALUE "10".
+       01  WS-MIN-CUSTOMER-ID      PIC 9(8) VALUE ZERO.
+       01  WS-MAX-CUSTOMER-ID      PIC 9(8) VALUE ZERO.
+       01  WS-DEFAULT-MIN-CUST-ID  PIC 9(8) VALUE 10000000.
+       01  WS-DEFAULT-MAX-CUST-ID  PIC 9(8) VALUE 99999999.
+       01  WS-CUST-RANGE-LOADED    PIC X VALUE 'N'.
+           88 CUST-RANGE-LOADED    VALUE 'Y'.
+       01  WS-RANGE-WIDTH          PIC 9(8) VALUE ZERO.
+       01  WS-PARTITION-1-MAX      PIC 9(8) VALUE ZERO.
+       01  WS-PARTITION-2-MAX      PIC 9(8) VALUE ZERO.
+       01  WS-COUNT-PARTITION-1    PIC 9(7) VALUE ZERO.
+       01  WS-COUNT-PARTITION-2    PIC 9(7) VALUE ZERO.
+       01  WS-COUNT-PARTITION-3    PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       SPLIT-LOGIC.
+           DISPLAY "=================================".
+           DISPLAY "PARTITION SPLIT: STARTED".
+           DISPLAY "=================================".
+
+           PERFORM LOAD-CUSTOMER-RANGE-PARM.
+           PERFORM COMPUTE-PARTITION-BOUNDARIES.
+
+           PERFORM OPEN-SPLIT-FILES.
+
+           PERFORM READ-INPUT-RECORD.
+           PERFORM SPLIT-ONE-RECORD UNTIL INPUT-EOF.
+
+           PERFORM CLOSE-SPLIT-FILES.
+
+           DISPLAY "PARTITION SPLIT: PARTITION 1 RECORDS: "
+                   WS-COUNT-PARTITION-1.
+           DISPLAY "PARTITION SPLIT: PARTITION 2 RECORDS: "
+                   WS-COUNT-PARTITION-2.
+           DISPLAY "PARTITION SPLIT: PARTITION 3 RECORDS: "
+                   WS-COUNT-PARTITION-3.
+           DISPLAY "=================================".
+
+           STOP RUN.
+
+       OPEN-SPLIT-FILES.
+           OPEN INPUT PAYMENT-TRANS-FILE.
+           IF NOT INPUT-OK
+               DISPLAY "PARTITION SPLIT: UNABLE TO OPEN PAYTRANS "
+                       WS-INPUT-STATUS
+               SET INPUT-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT PARTITION-FILE-1.
+           OPEN OUTPUT PARTITION-FILE-2.
+           OPEN OUTPUT PARTITION-FILE-3.
+
+       READ-INPUT-RECORD.
+           READ PAYMENT-TRANS-FILE
+               AT END
+                   SET INPUT-EOF TO TRUE
+           END-READ.
+
+       SPLIT-ONE-RECORD.
+           IF PT-CUSTOMER-ID <= WS-PARTITION-1-MAX
+               MOVE PAYMENT-TRANS-RECORD TO PARTITION-RECORD-1
+               WRITE PARTITION-RECORD-1
+               ADD 1 TO WS-COUNT-PARTITION-1
+           ELSE
+               IF PT-CUSTOMER-ID <= WS-PARTITION-2-MAX
+                   MOVE PAYMENT-TRANS-RECORD TO PARTITION-RECORD-2
+                   WRITE PARTITION-RECORD-2
+                   ADD 1 TO WS-COUNT-PARTITION-2
+               ELSE
+                   MOVE PAYMENT-TRANS-RECORD TO PARTITION-RECORD-3
+                   WRITE PARTITION-RECORD-3
+                   ADD 1 TO WS-COUNT-PARTITION-3
+               END-IF
+           END-IF.
+           PERFORM READ-INPUT-RECORD.
+
+       CLOSE-SPLIT-FILES.
+           CLOSE PAYMENT-TRANS-FILE.
+           CLOSE PARTITION-FILE-1.
+           CLOSE PARTITION-FILE-2.
+           CLOSE PARTITION-FILE-3.
+
+       LOAD-CUSTOMER-RANGE-PARM.
+           OPEN INPUT PARAMETER-FILE.
+           IF PARM-FILE-OK
+               PERFORM READ-PARAMETER-RECORD
+               PERFORM APPLY-PARAMETER-RECORD
+                   UNTIL PARM-FILE-EOF
+               CLOSE PARAMETER-FILE
+           ELSE
+               DISPLAY "PARTITION SPLIT: PARAMETER FILE NOT AVAILABLE "
+                       "- USING DEFAULTS"
+           END-IF.
+           IF NOT CUST-RANGE-LOADED
+               MOVE WS-DEFAULT-MIN-CUST-ID TO WS-MIN-CUSTOMER-ID
+               MOVE WS-DEFAULT-MAX-CUST-ID TO WS-MAX-CUSTOMER-ID
+           END-IF.
+
+       READ-PARAMETER-RECORD.
+           READ PARAMETER-FILE
+               AT END
+                   SET PARM-FILE-EOF TO TRUE
+           END-READ.
+
+       APPLY-PARAMETER-RECORD.
+           IF PM-TYPE-CUST-RANGE
+               MOVE PM-MIN-CUSTOMER-ID TO WS-MIN-CUSTOMER-ID
+               MOVE PM-MAX-CUSTOMER-ID TO WS-MAX-CUSTOMER-ID
+               SET CUST-RANGE-LOADED TO TRUE
+           END-IF.
+           PERFORM READ-PARAMETER-RECORD.
+
+       COMPUTE-PARTITION-BOUNDARIES.
+           COMPUTE WS-RANGE-WIDTH =
+               (WS-MAX-CUSTOMER-ID - WS-MIN-CUSTOMER-ID + 1) / 3.
+           COMPUTE WS-PARTITION-1-MAX =
+               WS-MIN-CUSTOMER-ID + WS-RANGE-WIDTH - 1.
+           COMPUTE WS-PARTITION-2-MAX =
+               WS-PARTITION-1-MAX + WS-RANGE-WIDTH.
