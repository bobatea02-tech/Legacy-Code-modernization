@@ -4,57 +4,333 @@
       *****************************************************************
       * Payment processing program - Processes validated payments
       * Called by main program after validation
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * Added TRANSACTION-LOG-FILE - every transaction posted here is
+      * now written to the audit trail instead of only being DISPLAYed.
+      * Replaced the flat WS-FEE-RATE with a tiered fee schedule
+      * loaded from FEE-SCHEDULE-FILE.
+      * Transaction ids now come from TRANSACTION-COUNTER-FILE instead
+      * of FUNCTION RANDOM, so they are unique and sequential across
+      * runs.
       *****************************************************************
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TL-TRANSACTION-ID
+               FILE STATUS IS WS-TRANSACTION-LOG-STATUS.
+           SELECT FEE-SCHEDULE-FILE ASSIGN TO "FEESCHED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEE-SCHEDULE-STATUS.
+           SELECT TRANSACTION-COUNTER-FILE ASSIGN TO "TRANCTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTR-COUNTER-NAME
+               FILE STATUS IS WS-COUNTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANSACTION-LOG-REC.
+
+       FD  FEE-SCHEDULE-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY FEE-SCHEDULE-REC.
+
+       FD  TRANSACTION-COUNTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANS-COUNTER-REC.
+
        WORKING-STORAGE SECTION.
        COPY COMMON-DATA.
-       
+
        01  WS-TRANSACTION-ID       PIC 9(10) VALUE ZEROS.
-       01  WS-PROCESSING-FEE       PIC 9(5)V99 VALUE ZEROS.
-       01  WS-TOTAL-AMOUNT         PIC 9(7)V99 VALUE ZEROS.
+       01  WS-PROCESSING-FEE       PIC S9(5)V99 VALUE ZEROS.
+       01  WS-TOTAL-AMOUNT         PIC S9(7)V99 VALUE ZEROS.
        01  WS-FEE-RATE             PIC 9V9999 VALUE 0.0250.
-       
+       01  WS-DEFAULT-FEE-RATE     PIC 9V9999 VALUE 0.0250.
+       01  WS-SYSTEM-MAX-TOTAL     PIC 9(7)V99 VALUE 1500000.00.
+       01  WS-TRANSACTION-LOG-STATUS PIC XX VALUE "00".
+           88 TRANSACTION-LOG-OK      VALUE "00".
+           88 TRANSACTION-LOG-NOT-FOUND VALUE "23" "35".
+       01  WS-ORIG-BASE-AMOUNT     PIC S9(7)V99 VALUE ZERO.
+       01  WS-ORIG-PROCESSING-FEE  PIC S9(5)V99 VALUE ZERO.
+       01  WS-ORIG-TOTAL-AMOUNT    PIC S9(7)V99 VALUE ZERO.
+       01  WS-ORIG-CUSTOMER-ID     PIC 9(8) VALUE ZERO.
+       01  WS-ORIG-CURRENCY-CODE   PIC X(3) VALUE SPACES.
+       01  WS-FEE-SCHEDULE-STATUS  PIC XX VALUE "00".
+           88 FEE-SCHEDULE-OK         VALUE "00".
+           88 FEE-SCHEDULE-EOF        VALUE "10".
+       01  WS-COUNTER-STATUS       PIC XX VALUE "00".
+           88 COUNTER-FILE-OK         VALUE "00".
+           88 COUNTER-FILE-NOT-FOUND  VALUE "23" "35".
+       01  WS-FILES-OPEN-SW        PIC X VALUE 'N'.
+           88 TRANSACTION-LOG-OPEN VALUE 'Y'.
+       01  WS-COUNTER-OPEN-SW      PIC X VALUE 'N'.
+           88 TRANSACTION-COUNTER-OPEN VALUE 'Y'.
+       01  WS-FEE-SCHEDULE-LOADED  PIC X VALUE 'N'.
+           88 FEE-SCHEDULE-LOADED  VALUE 'Y'.
+       01  WS-FEE-TABLE-COUNT      PIC 9(2) VALUE ZERO.
+       01  WS-FEE-IDX              PIC 9(2) VALUE ZERO.
+       01  WS-FEE-TABLE.
+           05  WS-FEE-ENTRY OCCURS 10 TIMES.
+               10  WS-FEE-CURRENCY     PIC X(3).
+               10  WS-FEE-LOW          PIC 9(9)V99.
+               10  WS-FEE-HIGH         PIC 9(9)V99.
+               10  WS-FEE-PCT          PIC 9V9999.
+
        LINKAGE SECTION.
        01  LS-CUSTOMER-ID          PIC 9(8).
        01  LS-PAYMENT-AMOUNT       PIC 9(7)V99.
        01  LS-PROCESS-STATUS       PIC X.
-       
+           88 PAYMENT-POSTED        VALUE 'P'.
+           88 PAYMENT-DECLINED-LIMIT VALUE 'L'.
+           88 PAYMENT-DECLINED-HOLD VALUE 'H'.
+           88 PAYMENT-SYSTEM-ERROR  VALUE 'E'.
+       COPY DATE-TIME-STAMP-REC.
+       01  LS-PROCESSING-FEE       PIC S9(5)V99.
+       01  LS-TOTAL-AMOUNT         PIC S9(7)V99.
+       01  LS-CURRENCY-CODE        PIC X(3).
+       01  LS-TRANSACTION-TYPE     PIC X.
+           88 LS-TYPE-ORIGINAL     VALUE 'O'.
+           88 LS-TYPE-REVERSAL     VALUE 'R'.
+       01  LS-ORIGINAL-TRANS-ID    PIC 9(10).
+       01  LS-TRANSACTION-ID       PIC 9(10).
+
        PROCEDURE DIVISION USING LS-CUSTOMER-ID
                                 LS-PAYMENT-AMOUNT
-                                LS-PROCESS-STATUS.
+                                LS-PROCESS-STATUS
+                                LS-CURRENT-DATE
+                                LS-CURRENT-TIME
+                                LS-PROCESSING-FEE
+                                LS-TOTAL-AMOUNT
+                                LS-CURRENCY-CODE
+                                LS-TRANSACTION-TYPE
+                                LS-ORIGINAL-TRANS-ID
+                                LS-TRANSACTION-ID.
        PAYMENT-LOGIC.
-           DISPLAY "PAYMENT: PROCESSING TRANSACTION".
-           
+           DISPLAY "PAYMENT: " LS-CD-YEAR "-" LS-CD-MONTH "-"
+                   LS-CD-DAY " " LS-CT-HOUR ":" LS-CT-MINUTE ":"
+                   LS-CT-SECOND " PROCESSING TRANSACTION".
+
+           IF NOT TRANSACTION-LOG-OPEN
+               PERFORM OPEN-TRANSACTION-LOG
+           END-IF.
+
+           IF NOT FEE-SCHEDULE-LOADED
+               PERFORM LOAD-FEE-SCHEDULE
+           END-IF.
+
+           IF LS-TYPE-REVERSAL
+               PERFORM REVERSE-TRANSACTION
+           ELSE
+               PERFORM POST-TRANSACTION
+           END-IF.
+
+           MOVE WS-PROCESSING-FEE TO LS-PROCESSING-FEE.
+           MOVE WS-TOTAL-AMOUNT TO LS-TOTAL-AMOUNT.
+           MOVE WS-TRANSACTION-ID TO LS-TRANSACTION-ID.
+
+           GOBACK.
+
+       POST-TRANSACTION.
       *    Generate transaction ID
-           COMPUTE WS-TRANSACTION-ID = 
-               FUNCTION RANDOM * 9999999999.
-           
+           PERFORM GET-NEXT-TRANSACTION-ID.
+
+      *    Determine the fee rate for this amount's band
+           PERFORM DETERMINE-FEE-RATE.
+
       *    Calculate processing fee
-           COMPUTE WS-PROCESSING-FEE = 
+           COMPUTE WS-PROCESSING-FEE =
                LS-PAYMENT-AMOUNT * WS-FEE-RATE.
-           
+
       *    Calculate total amount
-           COMPUTE WS-TOTAL-AMOUNT = 
+           COMPUTE WS-TOTAL-AMOUNT =
                LS-PAYMENT-AMOUNT + WS-PROCESSING-FEE.
-           
+
            DISPLAY "PAYMENT: TRANSACTION ID: " WS-TRANSACTION-ID.
            DISPLAY "PAYMENT: BASE AMOUNT: " LS-PAYMENT-AMOUNT.
            DISPLAY "PAYMENT: PROCESSING FEE: " WS-PROCESSING-FEE.
            DISPLAY "PAYMENT: TOTAL AMOUNT: " WS-TOTAL-AMOUNT.
-           
-      *    Simulate payment processing
-           IF WS-TOTAL-AMOUNT > 0
-               MOVE 'S' TO LS-PROCESS-STATUS
-               DISPLAY "PAYMENT: TRANSACTION COMPLETED"
+
+      *    Determine the posting outcome
+           IF WS-TOTAL-AMOUNT <= ZERO
+               SET PAYMENT-SYSTEM-ERROR TO TRUE
+               DISPLAY "PAYMENT: SYSTEM ERROR - INVALID TOTAL AMOUNT"
            ELSE
-               MOVE 'F' TO LS-PROCESS-STATUS
-               DISPLAY "PAYMENT: TRANSACTION FAILED"
+               IF WS-TOTAL-AMOUNT > WS-SYSTEM-MAX-TOTAL
+                   SET PAYMENT-DECLINED-LIMIT TO TRUE
+                   DISPLAY "PAYMENT: DECLINED - EXCEEDS SYSTEM LIMIT"
+               ELSE
+                   SET PAYMENT-POSTED TO TRUE
+                   DISPLAY "PAYMENT: TRANSACTION COMPLETED"
+               END-IF
            END-IF.
-           
-           GOBACK.
+
+           PERFORM WRITE-TRANSACTION-LOG.
+
+       REVERSE-TRANSACTION.
+           MOVE LS-ORIGINAL-TRANS-ID TO TL-TRANSACTION-ID.
+           READ TRANSACTION-LOG-FILE
+               INVALID KEY
+                   SET PAYMENT-SYSTEM-ERROR TO TRUE
+                   MOVE ZERO TO WS-PROCESSING-FEE
+                   MOVE ZERO TO WS-TOTAL-AMOUNT
+                   DISPLAY "PAYMENT: ORIGINAL TRANSACTION NOT FOUND "
+                           LS-ORIGINAL-TRANS-ID
+               NOT INVALID KEY
+                   IF TL-STATUS-POSTED
+                       MOVE TL-BASE-AMOUNT TO WS-ORIG-BASE-AMOUNT
+                       MOVE TL-PROCESSING-FEE TO WS-ORIG-PROCESSING-FEE
+                       MOVE TL-TOTAL-AMOUNT TO WS-ORIG-TOTAL-AMOUNT
+                       MOVE TL-CUSTOMER-ID TO WS-ORIG-CUSTOMER-ID
+                       MOVE TL-CURRENCY-CODE TO WS-ORIG-CURRENCY-CODE
+                       PERFORM POST-REVERSAL-ENTRY
+                   ELSE
+                       SET PAYMENT-SYSTEM-ERROR TO TRUE
+                       MOVE ZERO TO WS-PROCESSING-FEE
+                       MOVE ZERO TO WS-TOTAL-AMOUNT
+                       DISPLAY "PAYMENT: ORIGINAL NOT POSTED "
+                               LS-ORIGINAL-TRANS-ID
+                   END-IF
+           END-READ.
+
+       POST-REVERSAL-ENTRY.
+           PERFORM GET-NEXT-TRANSACTION-ID.
+           COMPUTE WS-PROCESSING-FEE = ZERO - WS-ORIG-PROCESSING-FEE.
+           COMPUTE WS-TOTAL-AMOUNT = ZERO - WS-ORIG-TOTAL-AMOUNT.
+           SET PAYMENT-POSTED TO TRUE.
+           DISPLAY "PAYMENT: REVERSAL TRANS ID: " WS-TRANSACTION-ID.
+           DISPLAY "PAYMENT: REVERSING ORIGINAL " LS-ORIGINAL-TRANS-ID.
+           PERFORM WRITE-REVERSAL-LOG.
+
+       GET-NEXT-TRANSACTION-ID.
+           IF NOT TRANSACTION-COUNTER-OPEN
+               PERFORM OPEN-TRANSACTION-COUNTER
+           END-IF.
+           MOVE "TRANIDCT" TO CTR-COUNTER-NAME.
+           READ TRANSACTION-COUNTER-FILE
+               INVALID KEY
+                   MOVE 1 TO CTR-LAST-TRANS-ID
+                   WRITE TRANS-COUNTER-RECORD
+                       INVALID KEY
+                           DISPLAY "PAYMENT: ERROR WRITING COUNTER "
+                                   WS-COUNTER-STATUS
+                   END-WRITE
+               NOT INVALID KEY
+                   ADD 1 TO CTR-LAST-TRANS-ID
+                   REWRITE TRANS-COUNTER-RECORD
+                       INVALID KEY
+                           DISPLAY "PAYMENT: ERROR REWRITING COUNTER "
+                                   WS-COUNTER-STATUS
+                   END-REWRITE
+           END-READ.
+           MOVE CTR-LAST-TRANS-ID TO WS-TRANSACTION-ID.
+
+       OPEN-TRANSACTION-COUNTER.
+           OPEN I-O TRANSACTION-COUNTER-FILE.
+           IF COUNTER-FILE-NOT-FOUND
+               OPEN OUTPUT TRANSACTION-COUNTER-FILE
+               CLOSE TRANSACTION-COUNTER-FILE
+               OPEN I-O TRANSACTION-COUNTER-FILE
+           END-IF.
+           SET TRANSACTION-COUNTER-OPEN TO TRUE.
+
+       OPEN-TRANSACTION-LOG.
+           OPEN I-O TRANSACTION-LOG-FILE.
+           IF TRANSACTION-LOG-NOT-FOUND
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+               CLOSE TRANSACTION-LOG-FILE
+               OPEN I-O TRANSACTION-LOG-FILE
+           END-IF.
+           SET TRANSACTION-LOG-OPEN TO TRUE.
+
+       LOAD-FEE-SCHEDULE.
+           OPEN INPUT FEE-SCHEDULE-FILE.
+           IF FEE-SCHEDULE-OK
+               PERFORM READ-FEE-SCHEDULE-RECORD
+                   UNTIL FEE-SCHEDULE-EOF
+               CLOSE FEE-SCHEDULE-FILE
+           ELSE
+               DISPLAY "PAYMENT: UNABLE TO OPEN FEE-SCHEDULE-FILE "
+                       WS-FEE-SCHEDULE-STATUS
+               DISPLAY "PAYMENT: USING DEFAULT FEE RATE"
+           END-IF.
+           SET FEE-SCHEDULE-LOADED TO TRUE.
+
+       READ-FEE-SCHEDULE-RECORD.
+           READ FEE-SCHEDULE-FILE
+               AT END
+                   SET FEE-SCHEDULE-EOF TO TRUE
+               NOT AT END
+                   IF WS-FEE-TABLE-COUNT < 10
+                       ADD 1 TO WS-FEE-TABLE-COUNT
+                       MOVE FS-CURRENCY-CODE TO
+                           WS-FEE-CURRENCY (WS-FEE-TABLE-COUNT)
+                       MOVE FS-BAND-LOW TO
+                           WS-FEE-LOW (WS-FEE-TABLE-COUNT)
+                       MOVE FS-BAND-HIGH TO
+                           WS-FEE-HIGH (WS-FEE-TABLE-COUNT)
+                       MOVE FS-RATE TO
+                           WS-FEE-PCT (WS-FEE-TABLE-COUNT)
+                   ELSE
+                       DISPLAY "PAYMENT: FEE TABLE FULL - DISCARDING "
+                               FS-CURRENCY-CODE
+                   END-IF
+           END-READ.
+
+       DETERMINE-FEE-RATE.
+           MOVE WS-DEFAULT-FEE-RATE TO WS-FEE-RATE.
+           PERFORM CHECK-FEE-BAND VARYING WS-FEE-IDX FROM 1 BY 1
+               UNTIL WS-FEE-IDX > WS-FEE-TABLE-COUNT.
+
+       CHECK-FEE-BAND.
+           IF LS-CURRENCY-CODE = WS-FEE-CURRENCY (WS-FEE-IDX)
+              AND LS-PAYMENT-AMOUNT >= WS-FEE-LOW (WS-FEE-IDX)
+              AND LS-PAYMENT-AMOUNT <= WS-FEE-HIGH (WS-FEE-IDX)
+               MOVE WS-FEE-PCT (WS-FEE-IDX) TO WS-FEE-RATE
+           END-IF.
+
+       WRITE-TRANSACTION-LOG.
+           MOVE WS-TRANSACTION-ID TO TL-TRANSACTION-ID.
+           MOVE LS-CUSTOMER-ID TO TL-CUSTOMER-ID.
+           MOVE LS-PAYMENT-AMOUNT TO TL-BASE-AMOUNT.
+           MOVE WS-PROCESSING-FEE TO TL-PROCESSING-FEE.
+           MOVE WS-TOTAL-AMOUNT TO TL-TOTAL-AMOUNT.
+           MOVE LS-CURRENCY-CODE TO TL-CURRENCY-CODE.
+           MOVE LS-PROCESS-STATUS TO TL-STATUS.
+           SET TL-TYPE-ORIGINAL TO TRUE.
+           MOVE ZERO TO TL-ORIGINAL-TRANS-ID.
+           MOVE CC-VERSION TO TL-VERSION.
+           WRITE TRANSACTION-LOG-RECORD
+               INVALID KEY
+                   DISPLAY "PAYMENT: ERROR WRITING TRANSACTION LOG "
+                           WS-TRANSACTION-LOG-STATUS
+           END-WRITE.
+
+       WRITE-REVERSAL-LOG.
+           MOVE WS-TRANSACTION-ID TO TL-TRANSACTION-ID.
+           MOVE WS-ORIG-CUSTOMER-ID TO TL-CUSTOMER-ID.
+           COMPUTE TL-BASE-AMOUNT = ZERO - WS-ORIG-BASE-AMOUNT.
+           MOVE WS-PROCESSING-FEE TO TL-PROCESSING-FEE.
+           MOVE WS-TOTAL-AMOUNT TO TL-TOTAL-AMOUNT.
+           MOVE WS-ORIG-CURRENCY-CODE TO TL-CURRENCY-CODE.
+           MOVE LS-PROCESS-STATUS TO TL-STATUS.
+           SET TL-TYPE-REVERSAL TO TRUE.
+           MOVE LS-ORIGINAL-TRANS-ID TO TL-ORIGINAL-TRANS-ID.
+           MOVE CC-VERSION TO TL-VERSION.
+           WRITE TRANSACTION-LOG-RECORD
+               INVALID KEY
+                   DISPLAY "PAYMENT: ERROR WRITING REVERSAL LOG "
+                           WS-TRANSACTION-LOG-STATUS
+           END-WRITE.
