@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCREENING.
+       AUTHOR. LEGACY-SYSTEM.
+      *****************************************************************
+      * Fraud/velocity screening program - Holds a transaction for
+      * manual review when a customer's payment amount or same-day
+      * transaction count exceeds a configured threshold.
+      * Called by main program between DUPCHECK and PAYMENT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VELOCITY-FILE ASSIGN TO "VELOCITY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS VL-CUSTOMER-ID
+               FILE STATUS IS WS-VELOCITY-STATUS.
+           SELECT VELOCITY-PARM-FILE ASSIGN TO "VELPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VEL-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VELOCITY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VELOCITY-REC.
+
+       FD  VELOCITY-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY VELOCITY-PARM-REC.
+
+       WORKING-STORAGE SECTION.
+       COPY COMMON-DATA.
+
+      *    Default velocity thresholds, used when VELPARM cannot be
+      *    opened or carries no usable record.
+       01  WS-VELOCITY-MAX-COUNT   PIC 9(3) VALUE 010.
+       01  WS-VELOCITY-MAX-AMOUNT  PIC 9(9)V99 VALUE 0050000.00.
+       01  WS-CURRENT-DATE-NUM     PIC 9(8) VALUE ZERO.
+       01  WS-VELOCITY-STATUS      PIC XX VALUE "00".
+           88 VELOCITY-NOT-FOUND   VALUE "23" "35".
+       01  WS-VEL-PARM-STATUS      PIC XX VALUE "00".
+           88 VEL-PARM-FILE-OK        VALUE "00".
+       01  WS-FILES-OPEN-SW        PIC X VALUE 'N'.
+           88 VELOCITY-FILE-OPEN   VALUE 'Y'.
+       01  WS-VEL-PARMS-LOADED     PIC X VALUE 'N'.
+           88 VEL-PARMS-LOADED     VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-CUSTOMER-ID          PIC 9(8).
+       01  LS-PAYMENT-AMOUNT       PIC 9(7)V99.
+       COPY DATE-TIME-STAMP-REC.
+       01  LS-SCREEN-STATUS        PIC X.
+           88 SCREEN-HELD          VALUE 'H'.
+           88 SCREEN-CLEAR         VALUE 'C'.
+
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID
+                                LS-PAYMENT-AMOUNT
+                                LS-CURRENT-DATE
+                                LS-CURRENT-TIME
+                                LS-SCREEN-STATUS.
+       SCREENING-LOGIC.
+           IF NOT VELOCITY-FILE-OPEN
+               PERFORM OPEN-VELOCITY-FILE
+           END-IF.
+
+           IF NOT VEL-PARMS-LOADED
+               PERFORM LOAD-VELOCITY-PARM
+           END-IF.
+
+           MOVE LS-CURRENT-DATE TO WS-CURRENT-DATE-NUM.
+
+           MOVE 'C' TO LS-SCREEN-STATUS.
+           MOVE LS-CUSTOMER-ID TO VL-CUSTOMER-ID.
+
+           READ VELOCITY-FILE
+               INVALID KEY
+                   PERFORM RECORD-FIRST-TRANSACTION
+               NOT INVALID KEY
+                   PERFORM UPDATE-VELOCITY-COUNTERS
+           END-READ.
+
+           PERFORM CHECK-VELOCITY-THRESHOLDS.
+
+           GOBACK.
+
+       OPEN-VELOCITY-FILE.
+           OPEN I-O VELOCITY-FILE.
+           IF VELOCITY-NOT-FOUND
+               OPEN OUTPUT VELOCITY-FILE
+               CLOSE VELOCITY-FILE
+               OPEN I-O VELOCITY-FILE
+           END-IF.
+           SET VELOCITY-FILE-OPEN TO TRUE.
+
+       LOAD-VELOCITY-PARM.
+           OPEN INPUT VELOCITY-PARM-FILE.
+           IF VEL-PARM-FILE-OK
+               READ VELOCITY-PARM-FILE
+                   NOT AT END
+                       MOVE VP-MAX-COUNT TO WS-VELOCITY-MAX-COUNT
+                       MOVE VP-MAX-AMOUNT TO WS-VELOCITY-MAX-AMOUNT
+               END-READ
+               CLOSE VELOCITY-PARM-FILE
+           ELSE
+               DISPLAY "SCREENING: PARAMETER FILE NOT AVAILABLE - "
+                       "USING DEFAULT THRESHOLDS"
+           END-IF.
+           SET VEL-PARMS-LOADED TO TRUE.
+
+       RECORD-FIRST-TRANSACTION.
+           MOVE WS-CURRENT-DATE-NUM TO VL-CHECK-DATE.
+           MOVE 1 TO VL-TXN-COUNT.
+           MOVE LS-PAYMENT-AMOUNT TO VL-TOTAL-AMOUNT.
+           WRITE VELOCITY-RECORD
+               INVALID KEY
+                   DISPLAY "SCREENING: ERROR WRITING VELOCITY FILE "
+                           WS-VELOCITY-STATUS
+           END-WRITE.
+
+       UPDATE-VELOCITY-COUNTERS.
+           IF VL-CHECK-DATE NOT = WS-CURRENT-DATE-NUM
+               MOVE WS-CURRENT-DATE-NUM TO VL-CHECK-DATE
+               MOVE ZERO TO VL-TXN-COUNT
+               MOVE ZERO TO VL-TOTAL-AMOUNT
+           END-IF.
+           ADD 1 TO VL-TXN-COUNT.
+           ADD LS-PAYMENT-AMOUNT TO VL-TOTAL-AMOUNT.
+           REWRITE VELOCITY-RECORD
+               INVALID KEY
+                   DISPLAY "SCREENING: ERROR REWRITING VELOCITY FILE "
+                           WS-VELOCITY-STATUS
+           END-REWRITE.
+
+       CHECK-VELOCITY-THRESHOLDS.
+           IF VL-TXN-COUNT > WS-VELOCITY-MAX-COUNT
+              OR VL-TOTAL-AMOUNT > WS-VELOCITY-MAX-AMOUNT
+               MOVE 'H' TO LS-SCREEN-STATUS
+               DISPLAY "SCREENING: TRANSACTION HELD FOR REVIEW - "
+                       "CUSTOMER " VL-CUSTOMER-ID
+           END-IF.
