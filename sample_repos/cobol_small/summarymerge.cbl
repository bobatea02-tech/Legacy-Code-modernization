@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMMARY-MERGE.
+       AUTHOR. LEGACY-SYSTEM.
+      *****************************************************************
+      * Summary merge program - Reads the per-partition control-total
+      * extracts written by MAIN-PROGRAM (one partition per parallel
+      * job step, keyed by customer-id range) and combines them into
+      * one end-of-run control-totals report for the whole batch.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-EXTRACT-FILE ASSIGN TO "SUMMEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUMMARY-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SUMMARY-EXTRACT-REC.
+
+       WORKING-STORAGE SECTION.
+       COPY COMMON-DATA.
+
+       01  WS-SUMMARY-EXTRACT-STATUS PIC XX VALUE "00".
+           88 SUMMARY-EXTRACT-OK      VALUE "00".
+           88 SUMMARY-EXTRACT-EOF     VALUE "10".
+       01  WS-PARTITION-COUNT      PIC 9(3) VALUE ZERO.
+       01  WS-COUNT-VALIDATED      PIC 9(9) VALUE ZERO.
+       01  WS-COUNT-REJECTED       PIC 9(9) VALUE ZERO.
+       01  WS-COUNT-PROCESSED      PIC 9(9) VALUE ZERO.
+       01  WS-TOTAL-BASE-AMOUNT    PIC S9(11)V99 VALUE ZERO.
+       01  WS-TOTAL-FEES-COLLECTED PIC S9(9)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       SUMMARY-MERGE-LOGIC.
+           DISPLAY "=================================".
+           DISPLAY "SUMMARY MERGE: COMBINING PARTITION TOTALS".
+           DISPLAY "=================================".
+
+           OPEN INPUT SUMMARY-EXTRACT-FILE.
+           IF NOT SUMMARY-EXTRACT-OK
+               DISPLAY "SUMMARY MERGE: UNABLE TO OPEN SUMMEXT "
+                       WS-SUMMARY-EXTRACT-STATUS
+               SET SUMMARY-EXTRACT-EOF TO TRUE
+           END-IF.
+
+           PERFORM READ-SUMMARY-EXTRACT-RECORD.
+           PERFORM ACCUMULATE-PARTITION-TOTALS
+               UNTIL SUMMARY-EXTRACT-EOF.
+
+           CLOSE SUMMARY-EXTRACT-FILE.
+
+           PERFORM DISPLAY-MERGED-REPORT.
+
+           GOBACK.
+
+       READ-SUMMARY-EXTRACT-RECORD.
+           READ SUMMARY-EXTRACT-FILE
+               AT END
+                   SET SUMMARY-EXTRACT-EOF TO TRUE
+           END-READ.
+
+       ACCUMULATE-PARTITION-TOTALS.
+           ADD 1 TO WS-PARTITION-COUNT.
+           ADD SX-COUNT-VALIDATED TO WS-COUNT-VALIDATED.
+           ADD SX-COUNT-REJECTED TO WS-COUNT-REJECTED.
+           ADD SX-COUNT-PROCESSED TO WS-COUNT-PROCESSED.
+           ADD SX-TOTAL-BASE-AMOUNT TO WS-TOTAL-BASE-AMOUNT.
+           ADD SX-TOTAL-FEES-COLLECTED TO WS-TOTAL-FEES-COLLECTED.
+           DISPLAY "SUMMARY MERGE: PARTITION " SX-PARTITION-ID
+                   " MERGED".
+           PERFORM READ-SUMMARY-EXTRACT-RECORD.
+
+       DISPLAY-MERGED-REPORT.
+           DISPLAY "=================================".
+           DISPLAY "MERGED END OF RUN CONTROL TOTALS".
+           DISPLAY "=================================".
+           DISPLAY "PARTITIONS MERGED:      " WS-PARTITION-COUNT.
+           DISPLAY "TRANSACTIONS VALIDATED: " WS-COUNT-VALIDATED.
+           DISPLAY "TRANSACTIONS REJECTED:  " WS-COUNT-REJECTED.
+           DISPLAY "TRANSACTIONS PROCESSED: " WS-COUNT-PROCESSED.
+           DISPLAY "TOTAL BASE AMOUNT:      " WS-TOTAL-BASE-AMOUNT.
+           DISPLAY "TOTAL FEES COLLECTED:   " WS-TOTAL-FEES-COLLECTED.
