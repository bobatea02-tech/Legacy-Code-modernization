@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CUSTOMER-MASTER-REC - Layout of the indexed customer master
+      * file, keyed by customer id.
+      *****************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUSTOMER-ID          PIC 9(8).
+           05  CM-CUSTOMER-STATUS      PIC X.
+               88  CM-STATUS-ACTIVE    VALUE 'A'.
+               88  CM-STATUS-CLOSED    VALUE 'C'.
+           05  CM-CUSTOMER-TIER        PIC X.
+               88  CM-TIER-STANDARD    VALUE 'S'.
+               88  CM-TIER-VIP         VALUE 'V'.
+           05  CM-CUSTOMER-NAME        PIC X(30).
