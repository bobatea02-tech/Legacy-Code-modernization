@@ -0,0 +1,8 @@
+      *****************************************************************
+      * TRANS-COUNTER-REC - Single-row indexed file holding the last
+      * transaction id PAYMENT issued, so ids are unique and sequential
+      * across runs instead of coming from FUNCTION RANDOM.
+      *****************************************************************
+       01  TRANS-COUNTER-RECORD.
+           05  CTR-COUNTER-NAME        PIC X(8).
+           05  CTR-LAST-TRANS-ID       PIC 9(10).
