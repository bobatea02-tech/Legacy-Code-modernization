@@ -0,0 +1,11 @@
+      *****************************************************************
+      * DUP-CHECK-REC - Layout of the indexed duplicate-detection file
+      * keyed by customer id + payment amount, used by DUPCHECK to
+      * hold a repeat submission seen within the configured window.
+      *****************************************************************
+       01  DUP-CHECK-RECORD.
+           05  DK-DUP-KEY.
+               10  DK-CUSTOMER-ID       PIC 9(8).
+               10  DK-PAYMENT-AMOUNT    PIC 9(7)V99.
+           05  DK-FIRST-SEEN-DATE       PIC 9(8).
+           05  DK-FIRST-SEEN-TIME       PIC 9(6).
