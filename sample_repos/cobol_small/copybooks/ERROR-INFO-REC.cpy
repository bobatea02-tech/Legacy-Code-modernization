@@ -0,0 +1,7 @@
+      *****************************************************************
+      * ERROR-INFO-REC - Linkage layout matching COMMON-DATA's
+      * CW-ERROR-CODE / CW-ERROR-MESSAGE, used by called subprograms
+      * to hand back the specific reason a transaction was rejected.
+      *****************************************************************
+       01  LS-ERROR-CODE               PIC X(4).
+       01  LS-ERROR-MESSAGE            PIC X(80).
