@@ -0,0 +1,20 @@
+      *****************************************************************
+      * PARM-REC - Layout of the sequential parameter file read by
+      * VALIDATION at startup, so the payment ceiling and the valid
+      * customer-id range can change for a new product launch without
+      * a recompile. One 'C' record carries the customer-id range,
+      * one 'X' record per supported currency carries that currency's
+      * payment limits.
+      *****************************************************************
+       01  PARM-RECORD.
+           05  PM-RECORD-TYPE          PIC X.
+               88  PM-TYPE-CUST-RANGE  VALUE 'C'.
+               88  PM-TYPE-CURRENCY    VALUE 'X'.
+           05  PM-CUST-RANGE-DATA.
+               10  PM-MIN-CUSTOMER-ID  PIC 9(8).
+               10  PM-MAX-CUSTOMER-ID  PIC 9(8).
+               10  FILLER              PIC X(5).
+           05  PM-CURRENCY-DATA REDEFINES PM-CUST-RANGE-DATA.
+               10  PM-CURR-CODE        PIC X(3).
+               10  PM-CURR-MIN         PIC 9(7)V99.
+               10  PM-CURR-MAX         PIC 9(7)V99.
