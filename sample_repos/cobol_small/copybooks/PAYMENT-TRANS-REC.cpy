@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PAYMENT-TRANS-REC - Layout of the daily payment transaction
+      * input file read by MAIN-PROGRAM.
+      *****************************************************************
+       01  PAYMENT-TRANS-RECORD.
+           05  PT-CUSTOMER-ID          PIC 9(8).
+           05  PT-PAYMENT-AMOUNT       PIC 9(7)V99.
+           05  PT-CURRENCY-CODE        PIC X(3).
+           05  PT-TRANSACTION-TYPE     PIC X.
+               88  PT-TYPE-ORIGINAL    VALUE 'O'.
+               88  PT-TYPE-REVERSAL    VALUE 'R'.
+           05  PT-ORIGINAL-TRANS-ID    PIC 9(10).
