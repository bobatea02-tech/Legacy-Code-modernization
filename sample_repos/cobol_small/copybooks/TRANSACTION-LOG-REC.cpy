@@ -0,0 +1,20 @@
+      *****************************************************************
+      * TRANSACTION-LOG-REC - Layout of the indexed transaction log /
+      * audit file written by PAYMENT for every transaction it posts.
+      * Keyed by transaction id so later transactions (reversals,
+      * inquiries) can look up an original posting.
+      *****************************************************************
+       01  TRANSACTION-LOG-RECORD.
+           05  TL-TRANSACTION-ID       PIC 9(10).
+           05  TL-CUSTOMER-ID          PIC 9(8).
+           05  TL-BASE-AMOUNT          PIC S9(7)V99.
+           05  TL-PROCESSING-FEE       PIC S9(5)V99.
+           05  TL-TOTAL-AMOUNT         PIC S9(7)V99.
+           05  TL-CURRENCY-CODE        PIC X(3).
+           05  TL-STATUS               PIC X.
+               88  TL-STATUS-POSTED    VALUE 'P'.
+           05  TL-TRANSACTION-TYPE     PIC X.
+               88  TL-TYPE-ORIGINAL    VALUE 'O'.
+               88  TL-TYPE-REVERSAL    VALUE 'R'.
+           05  TL-ORIGINAL-TRANS-ID    PIC 9(10).
+           05  TL-VERSION              PIC X(10).
