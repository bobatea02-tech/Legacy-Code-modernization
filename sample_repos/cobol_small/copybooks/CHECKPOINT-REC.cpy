@@ -0,0 +1,29 @@
+      *****************************************************************
+      * CHECKPOINT-REC - Layout of the indexed checkpoint/restart file
+      * written by MAIN-PROGRAM at each checkpoint interval so a rerun
+      * can resume the batch after the last successfully processed
+      * record instead of reprocessing the whole day's file.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-JOB-NAME              PIC X(8).
+           05  CK-LAST-RECORD-COUNT     PIC 9(7).
+           05  CK-LAST-CUSTOMER-ID      PIC 9(8).
+           05  CK-CHECKPOINT-DATE       PIC 9(8).
+           05  CK-CHECKPOINT-TIME       PIC 9(6).
+      *    Running control totals as of this checkpoint, so a restart
+      *    can resume the summary/GL/notification extracts from where
+      *    the prior run left off instead of starting them over.
+           05  CK-COUNT-VALIDATED       PIC 9(7).
+           05  CK-COUNT-REJECTED        PIC 9(7).
+           05  CK-COUNT-HELD            PIC 9(7).
+           05  CK-COUNT-PROCESSED       PIC 9(7).
+           05  CK-COUNT-REJ-V001        PIC 9(7).
+           05  CK-COUNT-REJ-V002        PIC 9(7).
+           05  CK-COUNT-REJ-V003        PIC 9(7).
+           05  CK-COUNT-REJ-V004        PIC 9(7).
+           05  CK-COUNT-REJ-V005        PIC 9(7).
+           05  CK-COUNT-REJ-V006        PIC 9(7).
+           05  CK-COUNT-REJ-V007        PIC 9(7).
+           05  CK-COUNT-REJ-OTHER       PIC 9(7).
+           05  CK-TOTAL-BASE-AMOUNT     PIC S9(9)V99.
+           05  CK-TOTAL-FEES-COLLECTED  PIC S9(7)V99.
