@@ -0,0 +1,9 @@
+      *****************************************************************
+      * FEE-SCHEDULE-REC - Layout of the fee schedule file loaded by
+      * PAYMENT at startup; one record per pricing band.
+      *****************************************************************
+       01  FEE-SCHEDULE-RECORD.
+           05  FS-CURRENCY-CODE        PIC X(3).
+           05  FS-BAND-LOW             PIC 9(9)V99.
+           05  FS-BAND-HIGH            PIC 9(9)V99.
+           05  FS-RATE                 PIC 9V9999.
