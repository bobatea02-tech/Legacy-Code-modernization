@@ -0,0 +1,15 @@
+      *****************************************************************
+      * SUMMARY-EXTRACT-REC - Layout of the per-partition control-total
+      * extract written by MAIN-PROGRAM at end of run, so a partitioned
+      * batch (one MAIN-PROGRAM step per customer-id range) can have its
+      * totals merged back into one end-of-run report by SUMMARY-MERGE.
+      *****************************************************************
+       01  SUMMARY-EXTRACT-RECORD.
+           05  SX-PARTITION-ID          PIC X(4).
+           05  SX-COUNT-VALIDATED       PIC 9(7).
+           05  SX-COUNT-REJECTED        PIC 9(7).
+           05  SX-COUNT-HELD            PIC 9(7).
+           05  SX-COUNT-PROCESSED       PIC 9(7).
+           05  SX-TOTAL-BASE-AMOUNT     PIC S9(9)V99.
+           05  SX-TOTAL-FEES-COLLECTED  PIC S9(7)V99.
+           05  SX-VERSION               PIC X(10).
