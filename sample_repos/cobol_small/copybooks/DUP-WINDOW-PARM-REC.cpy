@@ -0,0 +1,9 @@
+      *****************************************************************
+      * DUP-WINDOW-PARM-REC - Layout of the one-record sequential
+      * parameter file read by DUPCHECK at startup, so the duplicate
+      * detection window can change without a recompile. If the file
+      * is missing or empty, DUPCHECK keeps its compiled-in default.
+      *****************************************************************
+       01  DUP-WINDOW-PARM-RECORD.
+           05  DWP-WINDOW-DAYS         PIC 9(3).
+           05  FILLER                  PIC X(5).
