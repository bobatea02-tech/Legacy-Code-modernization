@@ -0,0 +1,13 @@
+      *****************************************************************
+      * DATE-TIME-STAMP-REC - Linkage layout matching COMMON-DATA's
+      * CW-CURRENT-DATE / CW-CURRENT-TIME, used to pass the run date
+      * and time from MAIN-PROGRAM down to called subprograms.
+      *****************************************************************
+       01  LS-CURRENT-DATE.
+           05  LS-CD-YEAR              PIC 9(4).
+           05  LS-CD-MONTH             PIC 9(2).
+           05  LS-CD-DAY               PIC 9(2).
+       01  LS-CURRENT-TIME.
+           05  LS-CT-HOUR              PIC 9(2).
+           05  LS-CT-MINUTE            PIC 9(2).
+           05  LS-CT-SECOND            PIC 9(2).
