@@ -0,0 +1,14 @@
+      *****************************************************************
+      * REJECT-REC - Layout of the sequential reject file written by
+      * MAIN-PROGRAM for every transaction VALIDATION turns away, so
+      * the exceptions team can review and resubmit corrected records.
+      *****************************************************************
+       01  REJECT-RECORD.
+           05  RJ-CUSTOMER-ID          PIC 9(8).
+           05  RJ-PAYMENT-AMOUNT       PIC 9(7)V99.
+           05  RJ-CURRENCY-CODE        PIC X(3).
+           05  RJ-ERROR-CODE           PIC X(4).
+           05  RJ-ERROR-MESSAGE        PIC X(80).
+           05  RJ-REJECT-DATE          PIC 9(8).
+           05  RJ-REJECT-TIME          PIC 9(6).
+           05  RJ-VERSION              PIC X(10).
