@@ -0,0 +1,15 @@
+      *****************************************************************
+      * GL-EXTRACT-REC - Layout of the end-of-run general ledger
+      * posting extract written by MAIN-PROGRAM, one record per GL
+      * account, so the run's principal and fee revenue roll up into
+      * the general ledger feed without being rebuilt by hand.
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-NUMBER       PIC X(6).
+           05  GL-ACCOUNT-NAME         PIC X(20).
+           05  GL-DEBIT-CREDIT-IND     PIC X.
+               88  GL-IS-DEBIT         VALUE 'D'.
+               88  GL-IS-CREDIT        VALUE 'C'.
+           05  GL-AMOUNT               PIC 9(9)V99.
+           05  GL-RUN-DATE             PIC 9(8).
+           05  GL-VERSION              PIC X(10).
