@@ -0,0 +1,9 @@
+      *****************************************************************
+      * VELOCITY-PARM-REC - Layout of the one-record sequential
+      * parameter file read by SCREENING at startup, so the velocity
+      * thresholds can change without a recompile. If the file is
+      * missing or empty, SCREENING keeps its compiled-in defaults.
+      *****************************************************************
+       01  VELOCITY-PARM-RECORD.
+           05  VP-MAX-COUNT            PIC 9(3).
+           05  VP-MAX-AMOUNT           PIC 9(9)V99.
