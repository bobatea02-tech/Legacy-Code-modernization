@@ -0,0 +1,10 @@
+      *****************************************************************
+      * VELOCITY-REC - Layout of the indexed velocity-screening file
+      * keyed by customer id, tracking each customer's same-day
+      * transaction count and cumulative amount for SCREENING.
+      *****************************************************************
+       01  VELOCITY-RECORD.
+           05  VL-CUSTOMER-ID          PIC 9(8).
+           05  VL-CHECK-DATE           PIC 9(8).
+           05  VL-TXN-COUNT            PIC 9(5).
+           05  VL-TOTAL-AMOUNT         PIC 9(9)V99.
