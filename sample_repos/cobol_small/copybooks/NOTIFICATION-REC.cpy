@@ -0,0 +1,14 @@
+      *****************************************************************
+      * NOTIFICATION-REC - Layout of the customer notification extract
+      * written by MAIN-PROGRAM for every successfully posted payment,
+      * consumed by the statement/email system to confirm the payment
+      * went through.
+      *****************************************************************
+       01  NOTIFICATION-RECORD.
+           05  NT-TRANSACTION-ID       PIC 9(10).
+           05  NT-CUSTOMER-ID          PIC 9(8).
+           05  NT-BASE-AMOUNT          PIC S9(7)V99.
+           05  NT-PROCESSING-FEE       PIC S9(5)V99.
+           05  NT-TOTAL-AMOUNT         PIC S9(7)V99.
+           05  NT-CURRENCY-CODE        PIC X(3).
+           05  NT-VERSION              PIC X(10).
