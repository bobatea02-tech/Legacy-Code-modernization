@@ -0,0 +1,12 @@
+      *****************************************************************
+      * SETTLEMENT-REC - Layout of the end-of-day settlement extract
+      * written by SETTLEMENT, one record per run, summarizing the
+      * day's posted payments into the net figure sent to the bank.
+      *****************************************************************
+       01  SETTLEMENT-RECORD.
+           05  SR-RUN-DATE             PIC 9(8).
+           05  SR-TRANSACTION-COUNT    PIC 9(7).
+           05  SR-TOTAL-BASE-AMOUNT    PIC S9(9)V99.
+           05  SR-TOTAL-FEE-AMOUNT     PIC S9(7)V99.
+           05  SR-NET-SETTLEMENT-AMOUNT PIC S9(9)V99.
+           05  SR-VERSION              PIC X(10).
