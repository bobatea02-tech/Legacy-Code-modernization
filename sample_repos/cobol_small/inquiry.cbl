@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQUIRY.
+       AUTHOR. LEGACY-SYSTEM.
+      *****************************************************************
+      * Inquiry program - CICS online transaction that looks up a
+      * posted payment by transaction id and returns its customer,
+      * amount, fee, total and status from the transaction log, so
+      * the call center can answer "what happened to transaction X"
+      * without paging through batch job output.
+      *
+      * Pseudo-conversational: the first attach (EIBCALEN = 0) only
+      * prompts for a transaction id and RETURNs TRANSID/COMMAREA, so
+      * the task and its resources are released while CICS waits on
+      * the terminal for the operator to type the id. The re-attach
+      * that follows (EIBCALEN > 0) does the RECEIVE, TRANLOG lookup
+      * and response SEND, then RETURNs with no TRANSID to end the
+      * conversation.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMMON-DATA.
+
+       01  WS-TRANSACTION-LOG-RESP   PIC S9(8) COMP.
+       01  WS-INQ-RECEIVE-LENGTH     PIC S9(4) COMP.
+       01  WS-INQ-RECEIVE-RESP       PIC S9(8) COMP.
+       01  WS-INQ-PROMPT             PIC X(29) VALUE
+           "ENTER TRANSACTION ID TO SHOW".
+       COPY TRANSACTION-LOG-REC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-INQ-TRANSACTION-ID   PIC 9(10).
+           05  LK-INQ-FOUND-SW         PIC X.
+               88  LK-INQ-FOUND        VALUE 'Y'.
+               88  LK-INQ-NOT-FOUND    VALUE 'N'.
+           05  LK-INQ-CUSTOMER-ID      PIC 9(8).
+           05  LK-INQ-BASE-AMOUNT      PIC S9(7)V99.
+           05  LK-INQ-PROCESSING-FEE   PIC S9(5)V99.
+           05  LK-INQ-TOTAL-AMOUNT     PIC S9(7)V99.
+           05  LK-INQ-CURRENCY-CODE    PIC X(3).
+           05  LK-INQ-STATUS           PIC X.
+           05  LK-INQ-TRANSACTION-TYPE PIC X.
+
+       PROCEDURE DIVISION.
+       INQUIRY-LOGIC.
+           IF EIBCALEN = 0
+               PERFORM SEND-INQUIRY-PROMPT
+           ELSE
+               PERFORM RECEIVE-AND-RESPOND
+           END-IF.
+
+       SEND-INQUIRY-PROMPT.
+           EXEC CICS SEND TEXT
+               FROM(WS-INQ-PROMPT)
+               LENGTH(LENGTH OF WS-INQ-PROMPT)
+               ERASE
+           END-EXEC.
+
+           MOVE ZERO TO LK-INQ-TRANSACTION-ID.
+           MOVE 'N' TO LK-INQ-FOUND-SW.
+
+           EXEC CICS RETURN
+               TRANSID('INQY')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+       RECEIVE-AND-RESPOND.
+           MOVE 10 TO WS-INQ-RECEIVE-LENGTH.
+           EXEC CICS RECEIVE
+               INTO(LK-INQ-TRANSACTION-ID)
+               LENGTH(WS-INQ-RECEIVE-LENGTH)
+               RESP(WS-INQ-RECEIVE-RESP)
+           END-EXEC.
+
+           MOVE 'N' TO LK-INQ-FOUND-SW.
+
+           IF WS-INQ-RECEIVE-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY "INQUIRY: INVALID INPUT RECEIVED - RESP "
+                       WS-INQ-RECEIVE-RESP
+           ELSE
+               PERFORM LOOKUP-TRANSACTION
+           END-IF.
+
+           EXEC CICS SEND
+               FROM(DFHCOMMAREA)
+               LENGTH(LENGTH OF DFHCOMMAREA)
+           END-EXEC.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       LOOKUP-TRANSACTION.
+           MOVE LK-INQ-TRANSACTION-ID TO TL-TRANSACTION-ID.
+
+           EXEC CICS READ
+               FILE('TRANLOG')
+               INTO(TRANSACTION-LOG-RECORD)
+               RIDFLD(TL-TRANSACTION-ID)
+               KEYLENGTH(10)
+               RESP(WS-TRANSACTION-LOG-RESP)
+           END-EXEC.
+
+           IF WS-TRANSACTION-LOG-RESP = DFHRESP(NORMAL)
+               PERFORM MOVE-INQUIRY-RESPONSE
+           ELSE
+               DISPLAY "INQUIRY: TRANSACTION NOT FOUND "
+                       LK-INQ-TRANSACTION-ID
+           END-IF.
+
+       MOVE-INQUIRY-RESPONSE.
+           SET LK-INQ-FOUND TO TRUE.
+           MOVE TL-CUSTOMER-ID TO LK-INQ-CUSTOMER-ID.
+           MOVE TL-BASE-AMOUNT TO LK-INQ-BASE-AMOUNT.
+           MOVE TL-PROCESSING-FEE TO LK-INQ-PROCESSING-FEE.
+           MOVE TL-TOTAL-AMOUNT TO LK-INQ-TOTAL-AMOUNT.
+           MOVE TL-CURRENCY-CODE TO LK-INQ-CURRENCY-CODE.
+           MOVE TL-STATUS TO LK-INQ-STATUS.
+           MOVE TL-TRANSACTION-TYPE TO LK-INQ-TRANSACTION-TYPE.
