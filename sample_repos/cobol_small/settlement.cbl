@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SETTLEMENT.
+       AUTHOR. LEGACY-SYSTEM.
+      *****************************************************************
+      * Settlement program - Reads the transaction log at the end of
+      * the batch run and totals the day's posted payments into the
+      * net settlement figure sent to the bank.
+      * Called by main program once, after the batch finishes.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TL-TRANSACTION-ID
+               FILE STATUS IS WS-TRANSACTION-LOG-STATUS.
+           SELECT SETTLEMENT-FILE ASSIGN TO "SETTLE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SETTLEMENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANSACTION-LOG-REC.
+
+       FD  SETTLEMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SETTLEMENT-REC.
+
+       WORKING-STORAGE SECTION.
+       COPY COMMON-DATA.
+
+       01  WS-TRANSACTION-LOG-STATUS PIC XX VALUE "00".
+           88 TRANSACTION-LOG-OK     VALUE "00".
+           88 TRANSACTION-LOG-EOF    VALUE "10".
+       01  WS-SETTLEMENT-STATUS    PIC XX VALUE "00".
+           88 SETTLEMENT-FILE-OK   VALUE "00".
+       01  WS-TRANSACTION-COUNT    PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-BASE-AMOUNT    PIC S9(9)V99 VALUE ZERO.
+       01  WS-TOTAL-FEE-AMOUNT     PIC S9(7)V99 VALUE ZERO.
+       01  WS-NET-SETTLEMENT-AMOUNT PIC S9(9)V99 VALUE ZERO.
+
+       LINKAGE SECTION.
+       COPY DATE-TIME-STAMP-REC.
+
+       PROCEDURE DIVISION USING LS-CURRENT-DATE.
+       SETTLEMENT-LOGIC.
+           DISPLAY "=================================".
+           DISPLAY "SETTLEMENT: END-OF-DAY SETTLEMENT STARTED".
+           DISPLAY "=================================".
+
+           PERFORM OPEN-SETTLEMENT-FILES.
+
+           PERFORM READ-TRANSACTION-LOG-RECORD.
+           PERFORM ACCUMULATE-SETTLEMENT-TOTALS
+               UNTIL TRANSACTION-LOG-EOF.
+
+           COMPUTE WS-NET-SETTLEMENT-AMOUNT =
+               WS-TOTAL-BASE-AMOUNT + WS-TOTAL-FEE-AMOUNT.
+
+           PERFORM WRITE-SETTLEMENT-RECORD.
+           PERFORM CLOSE-SETTLEMENT-FILES.
+
+           DISPLAY "SETTLEMENT: TRANSACTIONS SETTLED: "
+                   WS-TRANSACTION-COUNT.
+           DISPLAY "SETTLEMENT: NET SETTLEMENT AMOUNT: "
+                   WS-NET-SETTLEMENT-AMOUNT.
+           DISPLAY "=================================".
+
+           GOBACK.
+
+       OPEN-SETTLEMENT-FILES.
+           OPEN INPUT TRANSACTION-LOG-FILE.
+           IF NOT TRANSACTION-LOG-OK
+               DISPLAY "SETTLEMENT: UNABLE TO OPEN TRANSACTION LOG "
+                       WS-TRANSACTION-LOG-STATUS
+               SET TRANSACTION-LOG-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT SETTLEMENT-FILE.
+
+       READ-TRANSACTION-LOG-RECORD.
+           READ TRANSACTION-LOG-FILE NEXT RECORD
+               AT END
+                   SET TRANSACTION-LOG-EOF TO TRUE
+           END-READ.
+
+       ACCUMULATE-SETTLEMENT-TOTALS.
+           IF TL-STATUS-POSTED
+               ADD 1 TO WS-TRANSACTION-COUNT
+               ADD TL-BASE-AMOUNT TO WS-TOTAL-BASE-AMOUNT
+               ADD TL-PROCESSING-FEE TO WS-TOTAL-FEE-AMOUNT
+           END-IF.
+           PERFORM READ-TRANSACTION-LOG-RECORD.
+
+       WRITE-SETTLEMENT-RECORD.
+           MOVE LS-CURRENT-DATE TO SR-RUN-DATE.
+           MOVE WS-TRANSACTION-COUNT TO SR-TRANSACTION-COUNT.
+           MOVE WS-TOTAL-BASE-AMOUNT TO SR-TOTAL-BASE-AMOUNT.
+           MOVE WS-TOTAL-FEE-AMOUNT TO SR-TOTAL-FEE-AMOUNT.
+           MOVE WS-NET-SETTLEMENT-AMOUNT TO SR-NET-SETTLEMENT-AMOUNT.
+           MOVE CC-VERSION TO SR-VERSION.
+           WRITE SETTLEMENT-RECORD.
+
+       CLOSE-SETTLEMENT-FILES.
+           CLOSE TRANSACTION-LOG-FILE.
+           CLOSE SETTLEMENT-FILE.
