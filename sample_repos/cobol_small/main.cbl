@@ -0,0 +1,599 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN-PROGRAM.
+       AUTHOR. LEGACY-SYSTEM.
+      *****************************************************************
+      * Main program - Entry point for payment processing system
+      * Demonstrates cross-program calls and data sharing
+      *
+      * Modification History
+      * ---------------------------------------------------------------
+      * Drives the daily PAYMENT-TRANS-FILE, validating and posting
+      * every record instead of a single hardcoded test transaction.
+      * Calls SETTLEMENT once the batch finishes to produce the
+      * end-of-day settlement figure for the bank.
+      * Writes a customer notification extract for every successfully
+      * posted payment.
+      * Accepts an optional partition id in the batch PARM so the input
+      * file can be split into customer-id-range partitions and run as
+      * parallel job steps; each partition writes its control totals to
+      * SUMMARY-EXTRACT-FILE for SUMMARY-MERGE to combine.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-TRANS-FILE ASSIGN TO "PAYTRANS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PAYMENT-TRANS-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CK-JOB-NAME
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO "REJECT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTRCT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GL-EXTRACT-STATUS.
+           SELECT NOTIFICATION-FILE ASSIGN TO "NOTIFY"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NOTIFICATION-STATUS.
+           SELECT SUMMARY-EXTRACT-FILE ASSIGN TO "SUMMEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY PAYMENT-TRANS-REC.
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CHECKPOINT-REC.
+
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY REJECT-REC.
+
+       FD  GL-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY GL-EXTRACT-REC.
+
+       FD  NOTIFICATION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY NOTIFICATION-REC.
+
+       FD  SUMMARY-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SUMMARY-EXTRACT-REC.
+
+       WORKING-STORAGE SECTION.
+       COPY COMMON-DATA.
+
+       01  WS-PAYMENT-AMOUNT       PIC 9(7)V99 VALUE ZEROS.
+       01  WS-CUSTOMER-ID          PIC 9(8) VALUE ZEROS.
+       01  WS-CURRENCY-CODE        PIC X(3) VALUE SPACES.
+       01  WS-VALIDATION-STATUS    PIC X VALUE SPACE.
+           88 VALID-PAYMENT        VALUE 'Y'.
+           88 INVALID-PAYMENT      VALUE 'N'.
+       01  WS-PROCESS-STATUS       PIC X VALUE SPACE.
+           88 PROCESS-SUCCESS      VALUE 'P'.
+           88 PROCESS-FAILURE      VALUE 'F' 'L' 'H' 'E'.
+           88 PROCESS-IS-SYSTEM-ERROR VALUE 'E'.
+       01  WS-PAYMENT-TRANS-STATUS PIC XX VALUE "00".
+           88 PAYMENT-TRANS-OK     VALUE "00".
+           88 PAYMENT-TRANS-EOF    VALUE "10".
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88 END-OF-TRANSACTIONS  VALUE 'Y'.
+       01  WS-RETRY-COUNT          PIC 9(2) VALUE ZERO.
+       01  WS-DUP-STATUS           PIC X VALUE 'N'.
+           88 DUPLICATE-FOUND      VALUE 'D'.
+           88 NOT-DUPLICATE        VALUE 'N'.
+       01  WS-SCREEN-STATUS        PIC X VALUE 'C'.
+           88 SCREEN-HELD          VALUE 'H'.
+           88 SCREEN-CLEAR         VALUE 'C'.
+       01  WS-PROCESSING-FEE       PIC S9(5)V99 VALUE ZEROS.
+       01  WS-TOTAL-AMOUNT         PIC S9(7)V99 VALUE ZEROS.
+       01  WS-TRANSACTION-TYPE     PIC X VALUE 'O'.
+           88 TRANSACTION-IS-REVERSAL VALUE 'R'.
+       01  WS-ORIGINAL-TRANS-ID    PIC 9(10) VALUE ZERO.
+       01  WS-TRANSACTION-ID       PIC 9(10) VALUE ZERO.
+
+       01  WS-SUMMARY-COUNTERS.
+           05  WS-COUNT-VALIDATED  PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-REJECTED   PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-HELD       PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-PROCESSED  PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-REJ-V001   PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-REJ-V002   PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-REJ-V003   PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-REJ-V004   PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-REJ-V005   PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-REJ-V006   PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-REJ-V007   PIC 9(7) VALUE ZERO.
+           05  WS-COUNT-REJ-OTHER  PIC 9(7) VALUE ZERO.
+       01  WS-TOTAL-BASE-AMOUNT    PIC S9(9)V99 VALUE ZERO.
+       01  WS-TOTAL-FEES-COLLECTED PIC S9(7)V99 VALUE ZERO.
+       01  WS-BASE-AMOUNT-SIGNED   PIC S9(7)V99 VALUE ZERO.
+
+       01  WS-JOB-NAME             PIC X(8) VALUE "PAYRUN01".
+       01  WS-PARTITION-ID         PIC X(4) VALUE SPACES.
+       01  WS-RECORD-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+       01  WS-RESTART-COUNT        PIC 9(7) VALUE ZERO.
+       01  WS-CHECKPOINT-QUOTIENT  PIC 9(7) VALUE ZERO.
+       01  WS-CHECKPOINT-REMAINDER PIC 9(5) VALUE ZERO.
+       01  WS-CHECKPOINT-STATUS    PIC XX VALUE "00".
+           88 CHECKPOINT-OK        VALUE "00".
+           88 CHECKPOINT-NOT-FOUND VALUE "23" "35".
+       01  WS-REJECT-STATUS        PIC XX VALUE "00".
+           88 REJECT-FILE-OK       VALUE "00".
+       01  WS-GL-EXTRACT-STATUS    PIC XX VALUE "00".
+           88 GL-EXTRACT-OK        VALUE "00".
+       01  WS-GL-AMOUNT            PIC S9(9)V99 VALUE ZERO.
+       01  WS-NOTIFICATION-STATUS  PIC XX VALUE "00".
+           88 NOTIFICATION-FILE-OK    VALUE "00".
+       01  WS-SUMMARY-EXTRACT-STATUS PIC XX VALUE "00".
+           88 SUMMARY-EXTRACT-OK      VALUE "00".
+
+       LINKAGE SECTION.
+       01  LK-RESTART-PARM.
+           05  LK-PARM-LENGTH      PIC S9(4) COMP.
+           05  LK-PARM-DATA.
+               10  LK-PARM-RESTART PIC X(7).
+               10  LK-PARM-PARTITION PIC X(4).
+               10  LK-PARM-CKPT-INTERVAL PIC X(5).
+
+       PROCEDURE DIVISION USING LK-RESTART-PARM.
+       MAIN-LOGIC.
+           DISPLAY "=================================".
+           DISPLAY "PAYMENT PROCESSING SYSTEM STARTED".
+           DISPLAY "=================================".
+
+           ACCEPT CW-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CW-CURRENT-TIME FROM TIME.
+
+           PERFORM DETERMINE-RESTART-POINT.
+
+           IF WS-PARTITION-ID NOT = SPACES
+               STRING "PYRN" WS-PARTITION-ID DELIMITED BY SIZE
+                   INTO WS-JOB-NAME
+               DISPLAY "MAIN: RUNNING PARTITION " WS-PARTITION-ID
+           END-IF.
+
+           PERFORM OPEN-CHECKPOINT-FILE.
+
+           IF WS-RESTART-COUNT > ZERO
+               PERFORM RESTORE-CHECKPOINT-FIELDS
+           END-IF.
+
+           PERFORM OPEN-TRANS-FILE.
+
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY "MAIN: RESTARTING AFTER RECORD " WS-RESTART-COUNT
+               PERFORM SKIP-TO-RESTART-POINT
+                   UNTIL WS-RECORD-COUNT >= WS-RESTART-COUNT
+                      OR END-OF-TRANSACTIONS
+           END-IF.
+
+           PERFORM READ-TRANS-RECORD.
+
+           PERFORM PROCESS-ONE-TRANSACTION
+               UNTIL END-OF-TRANSACTIONS.
+
+           PERFORM CLOSE-TRANS-FILE.
+
+           PERFORM DISPLAY-SUMMARY-REPORT.
+
+      *    A partitioned run only sees its own slice of the
+      *    transaction log, and its partition steps run concurrently,
+      *    so settlement is not safe to run here - it runs once as
+      *    its own step (SETTLEMENT-RUN) after every partition and
+      *    the summary merge have completed. An unpartitioned run
+      *    settles inline as it always has.
+           IF WS-PARTITION-ID = SPACES
+               CALL 'SETTLEMENT' USING CW-CURRENT-DATE
+           END-IF.
+
+           DISPLAY "=================================".
+           DISPLAY "SYSTEM TERMINATED".
+           STOP RUN.
+
+       OPEN-TRANS-FILE.
+           OPEN INPUT PAYMENT-TRANS-FILE.
+           IF NOT PAYMENT-TRANS-OK
+               DISPLAY "MAIN: UNABLE TO OPEN PAYMENT-TRANS-FILE "
+                       WS-PAYMENT-TRANS-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+      *    On a restart the prior run already wrote a partial extract
+      *    for records before the restart point - extend those files
+      *    instead of truncating them, so the day's totals (restored
+      *    in RESTORE-CHECKPOINT-FIELDS) stay in step with what is on
+      *    the extract files themselves.
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND GL-EXTRACT-FILE
+               OPEN EXTEND NOTIFICATION-FILE
+               OPEN EXTEND SUMMARY-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+               OPEN OUTPUT NOTIFICATION-FILE
+               OPEN OUTPUT SUMMARY-EXTRACT-FILE
+           END-IF.
+           IF NOT REJECT-FILE-OK
+               DISPLAY "MAIN: UNABLE TO OPEN REJECT-FILE "
+                       WS-REJECT-STATUS
+           END-IF.
+           IF NOT GL-EXTRACT-OK
+               DISPLAY "MAIN: UNABLE TO OPEN GL-EXTRACT-FILE "
+                       WS-GL-EXTRACT-STATUS
+           END-IF.
+           IF NOT NOTIFICATION-FILE-OK
+               DISPLAY "MAIN: UNABLE TO OPEN NOTIFICATION-FILE "
+                       WS-NOTIFICATION-STATUS
+           END-IF.
+           IF NOT SUMMARY-EXTRACT-OK
+               DISPLAY "MAIN: UNABLE TO OPEN SUMMARY-EXTRACT-FILE "
+                       WS-SUMMARY-EXTRACT-STATUS
+           END-IF.
+
+       READ-TRANS-RECORD.
+           READ PAYMENT-TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+                   MOVE PT-CUSTOMER-ID TO WS-CUSTOMER-ID
+                   MOVE PT-PAYMENT-AMOUNT TO WS-PAYMENT-AMOUNT
+                   MOVE PT-CURRENCY-CODE TO WS-CURRENCY-CODE
+                   MOVE PT-TRANSACTION-TYPE TO WS-TRANSACTION-TYPE
+                   MOVE PT-ORIGINAL-TRANS-ID TO WS-ORIGINAL-TRANS-ID
+           END-READ.
+
+       SKIP-TO-RESTART-POINT.
+           PERFORM READ-TRANS-RECORD.
+
+       PROCESS-ONE-TRANSACTION.
+           DISPLAY "CUSTOMER ID: " WS-CUSTOMER-ID.
+           DISPLAY "PAYMENT AMOUNT: " WS-PAYMENT-AMOUNT.
+
+      *    Call validation program
+           CALL 'VALIDATION' USING WS-CUSTOMER-ID
+                                   WS-PAYMENT-AMOUNT
+                                   WS-VALIDATION-STATUS
+                                   CW-CURRENT-DATE
+                                   CW-CURRENT-TIME
+                                   CW-ERROR-CODE
+                                   CW-ERROR-MESSAGE
+                                   WS-CURRENCY-CODE.
+
+           IF VALID-PAYMENT
+               ADD 1 TO WS-COUNT-VALIDATED
+               DISPLAY "VALIDATION PASSED"
+               IF TRANSACTION-IS-REVERSAL
+      *            A reversal repeats the original customer id and
+      *            amount by design, so the duplicate/velocity checks
+      *            would always flag it - skip straight to posting.
+                   PERFORM PROCESS-PAYMENT
+               ELSE
+                   CALL 'DUPCHECK' USING WS-CUSTOMER-ID
+                                         WS-PAYMENT-AMOUNT
+                                         CW-CURRENT-DATE
+                                         CW-CURRENT-TIME
+                                         WS-DUP-STATUS
+                   IF DUPLICATE-FOUND
+                       DISPLAY "MAIN: DUPLICATE TRANSACTION HELD"
+                       MOVE 'H' TO WS-PROCESS-STATUS
+                       ADD 1 TO WS-COUNT-HELD
+                       MOVE "H001" TO CW-ERROR-CODE
+                       MOVE "DUPLICATE TRANSACTION HELD" TO
+                           CW-ERROR-MESSAGE
+                       PERFORM WRITE-REJECT-RECORD
+                   ELSE
+                       CALL 'SCREENING' USING WS-CUSTOMER-ID
+                                              WS-PAYMENT-AMOUNT
+                                              CW-CURRENT-DATE
+                                              CW-CURRENT-TIME
+                                              WS-SCREEN-STATUS
+                       IF SCREEN-HELD
+                           DISPLAY "MAIN: TRANSACTION HELD BY SCREENING"
+                           MOVE 'H' TO WS-PROCESS-STATUS
+                           ADD 1 TO WS-COUNT-HELD
+                           MOVE "H002" TO CW-ERROR-CODE
+                           MOVE "HELD BY VELOCITY SCREENING" TO
+                               CW-ERROR-MESSAGE
+                           PERFORM WRITE-REJECT-RECORD
+                       ELSE
+                           PERFORM PROCESS-PAYMENT
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-COUNT-REJECTED
+               PERFORM TALLY-REJECTION-REASON
+               PERFORM WRITE-REJECT-RECORD
+               DISPLAY "VALIDATION FAILED - " CW-ERROR-CODE " "
+                       CW-ERROR-MESSAGE
+               MOVE 'F' TO WS-PROCESS-STATUS
+           END-IF.
+
+           IF PROCESS-SUCCESS
+               DISPLAY "PAYMENT PROCESSED SUCCESSFULLY"
+           ELSE
+               DISPLAY "PAYMENT PROCESSING FAILED"
+           END-IF.
+
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+           PERFORM READ-TRANS-RECORD.
+
+       PROCESS-PAYMENT.
+           MOVE ZERO TO WS-RETRY-COUNT.
+      *    Only a system error is transient/retryable - a business
+      *    decline (limit/hold) would just be declined again.
+           PERFORM ATTEMPT-PAYMENT-CALL WITH TEST AFTER
+               UNTIL PROCESS-SUCCESS
+                  OR NOT PROCESS-IS-SYSTEM-ERROR
+                  OR WS-RETRY-COUNT >= CC-MAX-RETRIES.
+           IF PROCESS-SUCCESS
+               ADD 1 TO WS-COUNT-PROCESSED
+               COMPUTE WS-BASE-AMOUNT-SIGNED =
+                   WS-TOTAL-AMOUNT - WS-PROCESSING-FEE
+               ADD WS-BASE-AMOUNT-SIGNED TO WS-TOTAL-BASE-AMOUNT
+               ADD WS-PROCESSING-FEE TO WS-TOTAL-FEES-COLLECTED
+               PERFORM WRITE-NOTIFICATION-RECORD
+           ELSE
+               DISPLAY "MAIN: PAYMENT FAILED AFTER " WS-RETRY-COUNT
+                       " ATTEMPT(S)"
+           END-IF.
+
+       ATTEMPT-PAYMENT-CALL.
+           ADD 1 TO WS-RETRY-COUNT.
+      *    Call payment processing program
+           CALL 'PAYMENT' USING WS-CUSTOMER-ID
+                                WS-PAYMENT-AMOUNT
+                                WS-PROCESS-STATUS
+                                CW-CURRENT-DATE
+                                CW-CURRENT-TIME
+                                WS-PROCESSING-FEE
+                                WS-TOTAL-AMOUNT
+                                WS-CURRENCY-CODE
+                                WS-TRANSACTION-TYPE
+                                WS-ORIGINAL-TRANS-ID
+                                WS-TRANSACTION-ID.
+           IF PROCESS-IS-SYSTEM-ERROR
+              AND WS-RETRY-COUNT < CC-MAX-RETRIES
+               DISPLAY "MAIN: PAYMENT ATTEMPT " WS-RETRY-COUNT
+                       " FAILED - RETRYING"
+           END-IF.
+
+       TALLY-REJECTION-REASON.
+           EVALUATE CW-ERROR-CODE
+               WHEN "V001"
+                   ADD 1 TO WS-COUNT-REJ-V001
+               WHEN "V002"
+                   ADD 1 TO WS-COUNT-REJ-V002
+               WHEN "V003"
+                   ADD 1 TO WS-COUNT-REJ-V003
+               WHEN "V004"
+                   ADD 1 TO WS-COUNT-REJ-V004
+               WHEN "V005"
+                   ADD 1 TO WS-COUNT-REJ-V005
+               WHEN "V006"
+                   ADD 1 TO WS-COUNT-REJ-V006
+               WHEN "V007"
+                   ADD 1 TO WS-COUNT-REJ-V007
+               WHEN OTHER
+                   ADD 1 TO WS-COUNT-REJ-OTHER
+           END-EVALUATE.
+
+       WRITE-REJECT-RECORD.
+           MOVE WS-CUSTOMER-ID TO RJ-CUSTOMER-ID.
+           MOVE WS-PAYMENT-AMOUNT TO RJ-PAYMENT-AMOUNT.
+           MOVE WS-CURRENCY-CODE TO RJ-CURRENCY-CODE.
+           MOVE CW-ERROR-CODE TO RJ-ERROR-CODE.
+           MOVE CW-ERROR-MESSAGE TO RJ-ERROR-MESSAGE.
+           MOVE CW-CURRENT-DATE TO RJ-REJECT-DATE.
+           MOVE CW-CURRENT-TIME TO RJ-REJECT-TIME.
+           MOVE CC-VERSION TO RJ-VERSION.
+           WRITE REJECT-RECORD.
+
+       WRITE-NOTIFICATION-RECORD.
+           MOVE WS-TRANSACTION-ID TO NT-TRANSACTION-ID.
+           MOVE WS-CUSTOMER-ID TO NT-CUSTOMER-ID.
+           MOVE WS-BASE-AMOUNT-SIGNED TO NT-BASE-AMOUNT.
+           MOVE WS-PROCESSING-FEE TO NT-PROCESSING-FEE.
+           MOVE WS-TOTAL-AMOUNT TO NT-TOTAL-AMOUNT.
+           MOVE WS-CURRENCY-CODE TO NT-CURRENCY-CODE.
+           MOVE CC-VERSION TO NT-VERSION.
+           WRITE NOTIFICATION-RECORD.
+
+       DISPLAY-SUMMARY-REPORT.
+           DISPLAY "=================================".
+           DISPLAY "END OF RUN CONTROL TOTALS".
+           DISPLAY "=================================".
+           DISPLAY "TRANSACTIONS VALIDATED: " WS-COUNT-VALIDATED.
+           DISPLAY "TRANSACTIONS REJECTED:  " WS-COUNT-REJECTED.
+           DISPLAY "TRANSACTIONS HELD:      " WS-COUNT-HELD.
+           DISPLAY "  V001 CUSTOMER ID TOO LOW:    " WS-COUNT-REJ-V001.
+           DISPLAY "  V002 CUSTOMER ID TOO HIGH:   " WS-COUNT-REJ-V002.
+           DISPLAY "  V003 PAYMENT AMOUNT TOO LOW: " WS-COUNT-REJ-V003.
+           DISPLAY "  V004 PAYMENT AMOUNT TOO HIGH:" WS-COUNT-REJ-V004.
+           DISPLAY "  V005 CUSTOMER NOT FOUND:     " WS-COUNT-REJ-V005.
+           DISPLAY "  V006 CUSTOMER ACCOUNT CLOSED:" WS-COUNT-REJ-V006.
+           DISPLAY "  V007 INVALID CURRENCY CODE:  " WS-COUNT-REJ-V007.
+           DISPLAY "  OTHER REJECTION REASONS:     " WS-COUNT-REJ-OTHER.
+           DISPLAY "TRANSACTIONS PROCESSED: " WS-COUNT-PROCESSED.
+           DISPLAY "TOTAL BASE AMOUNT:      " WS-TOTAL-BASE-AMOUNT.
+           DISPLAY "TOTAL FEES COLLECTED:   " WS-TOTAL-FEES-COLLECTED.
+
+           PERFORM WRITE-GL-EXTRACT.
+           PERFORM WRITE-SUMMARY-EXTRACT.
+
+       WRITE-SUMMARY-EXTRACT.
+           MOVE WS-PARTITION-ID TO SX-PARTITION-ID.
+           MOVE WS-COUNT-VALIDATED TO SX-COUNT-VALIDATED.
+           MOVE WS-COUNT-REJECTED TO SX-COUNT-REJECTED.
+           MOVE WS-COUNT-HELD TO SX-COUNT-HELD.
+           MOVE WS-COUNT-PROCESSED TO SX-COUNT-PROCESSED.
+           MOVE WS-TOTAL-BASE-AMOUNT TO SX-TOTAL-BASE-AMOUNT.
+           MOVE WS-TOTAL-FEES-COLLECTED TO SX-TOTAL-FEES-COLLECTED.
+           MOVE CC-VERSION TO SX-VERSION.
+           WRITE SUMMARY-EXTRACT-RECORD.
+
+       WRITE-GL-EXTRACT.
+           MOVE "100000" TO GL-ACCOUNT-NUMBER.
+           MOVE "CASH CLEARING" TO GL-ACCOUNT-NAME.
+           COMPUTE WS-GL-AMOUNT =
+               WS-TOTAL-BASE-AMOUNT + WS-TOTAL-FEES-COLLECTED.
+           IF WS-GL-AMOUNT < ZERO
+               SET GL-IS-CREDIT TO TRUE
+           ELSE
+               SET GL-IS-DEBIT TO TRUE
+           END-IF.
+           PERFORM WRITE-GL-EXTRACT-RECORD.
+
+           MOVE "200000" TO GL-ACCOUNT-NUMBER.
+           MOVE "PRINCIPAL CLEARING" TO GL-ACCOUNT-NAME.
+           MOVE WS-TOTAL-BASE-AMOUNT TO WS-GL-AMOUNT.
+           IF WS-GL-AMOUNT < ZERO
+               SET GL-IS-DEBIT TO TRUE
+           ELSE
+               SET GL-IS-CREDIT TO TRUE
+           END-IF.
+           PERFORM WRITE-GL-EXTRACT-RECORD.
+
+           MOVE "400000" TO GL-ACCOUNT-NUMBER.
+           MOVE "FEE REVENUE" TO GL-ACCOUNT-NAME.
+           IF WS-TOTAL-FEES-COLLECTED < ZERO
+               SET GL-IS-DEBIT TO TRUE
+           ELSE
+               SET GL-IS-CREDIT TO TRUE
+           END-IF.
+           MOVE WS-TOTAL-FEES-COLLECTED TO WS-GL-AMOUNT.
+           PERFORM WRITE-GL-EXTRACT-RECORD.
+
+       WRITE-GL-EXTRACT-RECORD.
+           IF WS-GL-AMOUNT < ZERO
+               COMPUTE GL-AMOUNT = ZERO - WS-GL-AMOUNT
+           ELSE
+               MOVE WS-GL-AMOUNT TO GL-AMOUNT
+           END-IF.
+           MOVE CW-CURRENT-DATE TO GL-RUN-DATE.
+           MOVE CC-VERSION TO GL-VERSION.
+           WRITE GL-EXTRACT-RECORD.
+
+       DETERMINE-RESTART-POINT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           MOVE SPACES TO WS-PARTITION-ID.
+           IF LK-PARM-LENGTH > ZERO
+               IF LK-PARM-LENGTH <= 7
+                   MOVE LK-PARM-DATA(1:LK-PARM-LENGTH) TO
+                       WS-RESTART-COUNT
+               ELSE
+                   MOVE LK-PARM-RESTART TO WS-RESTART-COUNT
+                   MOVE LK-PARM-PARTITION TO WS-PARTITION-ID
+      *            An optional 5-digit checkpoint interval can follow
+      *            the partition id; WS-CHECKPOINT-INTERVAL keeps its
+      *            compiled-in default when PARM is not that long.
+                   IF LK-PARM-LENGTH > 11
+                       MOVE LK-PARM-CKPT-INTERVAL TO
+                           WS-CHECKPOINT-INTERVAL
+                   END-IF
+               END-IF
+           END-IF.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF CHECKPOINT-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-JOB-NAME TO CK-JOB-NAME.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   PERFORM SET-CHECKPOINT-FIELDS
+                   WRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           DISPLAY "MAIN: ERROR WRITING CHECKPOINT "
+                                   WS-CHECKPOINT-STATUS
+                   END-WRITE
+               NOT INVALID KEY
+                   PERFORM SET-CHECKPOINT-FIELDS
+                   REWRITE CHECKPOINT-RECORD
+                       INVALID KEY
+                           DISPLAY "MAIN: ERROR REWRITING CHECKPOINT "
+                                   WS-CHECKPOINT-STATUS
+                   END-REWRITE
+           END-READ.
+           DISPLAY "MAIN: CHECKPOINT WRITTEN AT RECORD "
+                   WS-RECORD-COUNT.
+
+       SET-CHECKPOINT-FIELDS.
+           MOVE WS-JOB-NAME TO CK-JOB-NAME.
+           MOVE WS-RECORD-COUNT TO CK-LAST-RECORD-COUNT.
+           MOVE WS-CUSTOMER-ID TO CK-LAST-CUSTOMER-ID.
+           MOVE CW-CURRENT-DATE TO CK-CHECKPOINT-DATE.
+           MOVE CW-CURRENT-TIME TO CK-CHECKPOINT-TIME.
+           MOVE WS-COUNT-VALIDATED TO CK-COUNT-VALIDATED.
+           MOVE WS-COUNT-REJECTED TO CK-COUNT-REJECTED.
+           MOVE WS-COUNT-HELD TO CK-COUNT-HELD.
+           MOVE WS-COUNT-PROCESSED TO CK-COUNT-PROCESSED.
+           MOVE WS-COUNT-REJ-V001 TO CK-COUNT-REJ-V001.
+           MOVE WS-COUNT-REJ-V002 TO CK-COUNT-REJ-V002.
+           MOVE WS-COUNT-REJ-V003 TO CK-COUNT-REJ-V003.
+           MOVE WS-COUNT-REJ-V004 TO CK-COUNT-REJ-V004.
+           MOVE WS-COUNT-REJ-V005 TO CK-COUNT-REJ-V005.
+           MOVE WS-COUNT-REJ-V006 TO CK-COUNT-REJ-V006.
+           MOVE WS-COUNT-REJ-V007 TO CK-COUNT-REJ-V007.
+           MOVE WS-COUNT-REJ-OTHER TO CK-COUNT-REJ-OTHER.
+           MOVE WS-TOTAL-BASE-AMOUNT TO CK-TOTAL-BASE-AMOUNT.
+           MOVE WS-TOTAL-FEES-COLLECTED TO CK-TOTAL-FEES-COLLECTED.
+
+       RESTORE-CHECKPOINT-FIELDS.
+           MOVE WS-JOB-NAME TO CK-JOB-NAME.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   DISPLAY "MAIN: NO PRIOR CHECKPOINT FOUND FOR "
+                           WS-JOB-NAME
+               NOT INVALID KEY
+                   MOVE CK-COUNT-VALIDATED TO WS-COUNT-VALIDATED
+                   MOVE CK-COUNT-REJECTED TO WS-COUNT-REJECTED
+                   MOVE CK-COUNT-HELD TO WS-COUNT-HELD
+                   MOVE CK-COUNT-PROCESSED TO WS-COUNT-PROCESSED
+                   MOVE CK-COUNT-REJ-V001 TO WS-COUNT-REJ-V001
+                   MOVE CK-COUNT-REJ-V002 TO WS-COUNT-REJ-V002
+                   MOVE CK-COUNT-REJ-V003 TO WS-COUNT-REJ-V003
+                   MOVE CK-COUNT-REJ-V004 TO WS-COUNT-REJ-V004
+                   MOVE CK-COUNT-REJ-V005 TO WS-COUNT-REJ-V005
+                   MOVE CK-COUNT-REJ-V006 TO WS-COUNT-REJ-V006
+                   MOVE CK-COUNT-REJ-V007 TO WS-COUNT-REJ-V007
+                   MOVE CK-COUNT-REJ-OTHER TO WS-COUNT-REJ-OTHER
+                   MOVE CK-TOTAL-BASE-AMOUNT TO WS-TOTAL-BASE-AMOUNT
+                   MOVE CK-TOTAL-FEES-COLLECTED TO
+                       WS-TOTAL-FEES-COLLECTED
+           END-READ.
+
+       CLOSE-TRANS-FILE.
+           CLOSE PAYMENT-TRANS-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE GL-EXTRACT-FILE.
+           CLOSE NOTIFICATION-FILE.
+           CLOSE SUMMARY-EXTRACT-FILE.
