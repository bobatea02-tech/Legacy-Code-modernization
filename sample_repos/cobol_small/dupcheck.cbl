@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPCHECK.
+       AUTHOR. LEGACY-SYSTEM.
+      *****************************************************************
+      * Duplicate check program - Flags a same customer/amount payment
+      * that was already submitted within the configured day window.
+      * Called by main program between VALIDATION and PAYMENT.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUP-CHECK-FILE ASSIGN TO "DUPCHECK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DK-DUP-KEY
+               FILE STATUS IS WS-DUP-CHECK-STATUS.
+           SELECT DUP-WINDOW-PARM-FILE ASSIGN TO "DUPPARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DUP-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DUP-CHECK-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DUP-CHECK-REC.
+
+       FD  DUP-WINDOW-PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY DUP-WINDOW-PARM-REC.
+
+       WORKING-STORAGE SECTION.
+       COPY COMMON-DATA.
+
+      *    Default duplicate detection window, used when DUPPARM
+      *    cannot be opened or carries no usable record.
+       01  WS-DUP-WINDOW-DAYS      PIC 9(3) VALUE 1.
+       01  WS-DAYS-SINCE-SEEN      PIC S9(7) VALUE ZERO.
+       01  WS-CURRENT-DATE-NUM     PIC 9(8) VALUE ZERO.
+       01  WS-CURRENT-TIME-NUM     PIC 9(6) VALUE ZERO.
+       01  WS-DUP-CHECK-STATUS     PIC XX VALUE "00".
+           88 DUP-CHECK-NOT-FOUND  VALUE "23" "35".
+       01  WS-DUP-PARM-STATUS      PIC XX VALUE "00".
+           88 DUP-PARM-FILE-OK        VALUE "00".
+       01  WS-FILES-OPEN-SW        PIC X VALUE 'N'.
+           88 DUP-CHECK-FILE-OPEN  VALUE 'Y'.
+       01  WS-DUP-PARMS-LOADED     PIC X VALUE 'N'.
+           88 DUP-PARMS-LOADED     VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-CUSTOMER-ID          PIC 9(8).
+       01  LS-PAYMENT-AMOUNT       PIC 9(7)V99.
+       COPY DATE-TIME-STAMP-REC.
+       01  LS-DUP-STATUS           PIC X.
+           88 DUPLICATE-FOUND      VALUE 'D'.
+           88 NOT-DUPLICATE        VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID
+                                LS-PAYMENT-AMOUNT
+                                LS-CURRENT-DATE
+                                LS-CURRENT-TIME
+                                LS-DUP-STATUS.
+       DUPCHECK-LOGIC.
+           IF NOT DUP-CHECK-FILE-OPEN
+               PERFORM OPEN-DUP-CHECK-FILE
+           END-IF.
+
+           IF NOT DUP-PARMS-LOADED
+               PERFORM LOAD-DUP-WINDOW-PARM
+           END-IF.
+
+           MOVE LS-CURRENT-DATE TO WS-CURRENT-DATE-NUM.
+           MOVE LS-CURRENT-TIME TO WS-CURRENT-TIME-NUM.
+
+           MOVE 'N' TO LS-DUP-STATUS.
+           MOVE LS-CUSTOMER-ID TO DK-CUSTOMER-ID.
+           MOVE LS-PAYMENT-AMOUNT TO DK-PAYMENT-AMOUNT.
+
+           READ DUP-CHECK-FILE
+               INVALID KEY
+                   PERFORM RECORD-NEW-TRANSACTION
+               NOT INVALID KEY
+                   PERFORM CHECK-DUP-WINDOW
+           END-READ.
+
+           GOBACK.
+
+       OPEN-DUP-CHECK-FILE.
+           OPEN I-O DUP-CHECK-FILE.
+           IF DUP-CHECK-NOT-FOUND
+               OPEN OUTPUT DUP-CHECK-FILE
+               CLOSE DUP-CHECK-FILE
+               OPEN I-O DUP-CHECK-FILE
+           END-IF.
+           SET DUP-CHECK-FILE-OPEN TO TRUE.
+
+       LOAD-DUP-WINDOW-PARM.
+           OPEN INPUT DUP-WINDOW-PARM-FILE.
+           IF DUP-PARM-FILE-OK
+               READ DUP-WINDOW-PARM-FILE
+                   NOT AT END
+                       MOVE DWP-WINDOW-DAYS TO WS-DUP-WINDOW-DAYS
+               END-READ
+               CLOSE DUP-WINDOW-PARM-FILE
+           ELSE
+               DISPLAY "DUPCHECK: PARAMETER FILE NOT AVAILABLE - "
+                       "USING DEFAULT WINDOW"
+           END-IF.
+           SET DUP-PARMS-LOADED TO TRUE.
+
+       RECORD-NEW-TRANSACTION.
+           MOVE WS-CURRENT-DATE-NUM TO DK-FIRST-SEEN-DATE.
+           MOVE WS-CURRENT-TIME-NUM TO DK-FIRST-SEEN-TIME.
+           WRITE DUP-CHECK-RECORD
+               INVALID KEY
+                   DISPLAY "DUPCHECK: ERROR WRITING DUP-CHECK-FILE "
+                           WS-DUP-CHECK-STATUS
+           END-WRITE.
+
+       CHECK-DUP-WINDOW.
+           COMPUTE WS-DAYS-SINCE-SEEN =
+               FUNCTION INTEGER-OF-DATE (WS-CURRENT-DATE-NUM) -
+               FUNCTION INTEGER-OF-DATE (DK-FIRST-SEEN-DATE).
+           IF WS-DAYS-SINCE-SEEN <= WS-DUP-WINDOW-DAYS
+               MOVE 'D' TO LS-DUP-STATUS
+               DISPLAY "DUPCHECK: DUPLICATE TRANSACTION HELD - "
+                       "CUSTOMER " DK-CUSTOMER-ID
+           ELSE
+               MOVE WS-CURRENT-DATE-NUM TO DK-FIRST-SEEN-DATE
+               MOVE WS-CURRENT-TIME-NUM TO DK-FIRST-SEEN-TIME
+               REWRITE DUP-CHECK-RECORD
+                   INVALID KEY
+                       DISPLAY "DUPCHECK: ERROR REWRITING DUP RECORD "
+                               WS-DUP-CHECK-STATUS
+               END-REWRITE
+           END-IF.
