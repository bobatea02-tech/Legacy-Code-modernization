@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SETTLEMENT-RUN.
+       AUTHOR. LEGACY-SYSTEM.
+      *****************************************************************
+      * Settlement run - Standalone job step that drives SETTLEMENT
+      * once for the whole day's transaction log. Needed because a
+      * partitioned batch run (see MAIN-PROGRAM) covers its input file
+      * in several concurrent job steps, each seeing only its own
+      * slice, so settlement can no longer run inline inside
+      * MAIN-PROGRAM once partitioning is in use - it runs here
+      * instead, as its own step after every partition step and the
+      * summary merge have completed.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY COMMON-DATA.
+       COPY DATE-TIME-STAMP-REC.
+
+       PROCEDURE DIVISION.
+       SETTLEMENT-RUN-LOGIC.
+           ACCEPT LS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT LS-CURRENT-TIME FROM TIME.
+
+           CALL 'SETTLEMENT' USING LS-CURRENT-DATE.
+
+           STOP RUN.
